@@ -1,192 +1,495 @@
-1 ****************************************************************
-2 ****************************************************************
-3 IDENTIFICATION DIVISION.
-4 PROGRAM-ID. SBCRIB.
-5 AUTHOR. BOULARD.
-6 *******************************************************
-7 * *
-8 * LE MODULE SBCRIB PERMET DE VERIFIER LA *
-9 * VALIDITE D'UN R.I.B *
-lu * *
-11 * SYNTAXE : CALL "SBCRIB" USING RFCT RENT RSOR. *
-12 * (COPY CYWRIB EN WSS DU PROGR) *
-13 * *
-14 *******************************************************
-15 ENVIRONMENT DIVISION.
-16 CONFIGURATION SECTION.
-17 SOURCE-COMPUTER. LEVEL-64.
-18 OBJECT-COMPUTER. LEVEL-64.
-19 /
-20 INPUT-OUTPUT SECTION.
-21 FILE-CONTROL.
-22 COPY SELECT-PMGCBANQ.
-23 DATA DIVISION.
-24 FILE SECTION.
-25 COPY FD-PMGCBANQ .
-26 WORKING-STORAGE SECTION.
-27 COPY CYWGCOMMUN .
-28 *
-29 77 WS-I PIC 9(4) VALUE zERO.
-30 77 WS-RESTE PIC 99 VALUE zERO.
-31 77 WS-QUOT PIC 9(22) VALUE zERO.
-3 2 01 WS -RI B-R.
-33 03 WS-COBANQ PIC X ( 5 ) .
-34 03 WS-COGUIC PIC X ( 5 ) .
-35 03 WS-COMPTE PIC X (11 ) .
-3 6 0 3 WS -CLERI B PI C XX .
-37 01 WS-RIB REDEFINES WS-RIB-R PIC 9(23).
-38 01 WS-RIB-D REDEFINES WS-RIB-R.
-39 03 WS-RIB-I PIC X OCCURS 23.
-40 01 WS-LETTRE PIC X.
-41 88 UN VALUE "A" "J" .
-42 88 DEUX VALUE "B" "K" "S".
-43 88 TROT S VALUE " C " " L " " T " .
-44 88 QUATRE VALUE "D" "U" "M".
-45 88 CINQ VALUE "E" "N" "V".
-46 88 SIX VALUE "F" "O" "W".
-47 88 SEPT VALUE "G" "P" "X".
-48 88 HUIT VALUE "H" "Q" "Y".
-49 88 NEUF VALUE "I" "R" "z".
-50 01WS-DOMICI PIC X(20).
-51 /
-52 LINKAGE SECTION.
-53 ****************** ZONE D,ECHANGE AVEC LES pRoG Es ***************
-54 01 RENT.
-55 * ZONES OBLIGATOIRES EN ENTREE
-56 02 RIBECOBANQ PIC X(5).
-57 02 RIBECOGUIC PIC X(5).
-58 02 RIBEDOMICI PIC X(24).
-59 02 RIBECLERIB PIC 9(02).
-60 02 RIBENOCPTE PIC X(11).
-61 *
-62 01 RSOR.
-63 02 RIND PIC X.
-64 * ZONE MESSAGE ERREUR
-65 *--->1 CES ZONES DOIVENT ETRE NUMERIQUES
-66 *--->2 R.I.B. ERRONE
-67 *--->3 CODES BANQUE ET GUICHET ERRONES
-68 *--->4 CODE DIFFERENT DE zERO
-69 *--->5 CODE DIFFERENT D'ESPACE
-70 *--->6 ZONE ERRONEE
-71 * ZONES RENDUES EN SORTIE
-72 02 RIBSCOBANQ PIC X(5).
-73 02 RIBSCOGUIC PIC X(5).
-74 02 RIBSDOMICI PIC X(24).
-75 02 RIBSCLERIB PIC 9(02).
-76 02 RIBSNOCPTE PIC X(11).
-77 *
-78 /
-79 PROCEDURE DIVISION USING RENT RSOR.
-80 MAIN SECTION.
-81 00.
-82 MOVE "0" TO RIND.
-83
-84 PERFORM TEST-RIB.
-85
-86 99. EXIT PROGRAM.
-87 /***RECHERCHE DU RIB *
-88 ********************************
-89 TEST-RIB SECTION.
-90 00.
-91 01.
-92 * CONTROLES REPRIS DE GCI *
-93 ****************************************************************
-94 * CONTROLE EXISTANCE CODE BANQUE ET CODE GUICHET *
-95 * ACCES A LA TABLE PMGCBANQ *
-96 ****************************************************************
-97 MOVE RIBECOBANQ TO FGBQ-COBANQ.
-98 MOVE RIBECOGUIC TO FGBQ-COGUIC.
-1 DISPLAY "FGBQ-COBANQ " FGBQ-COBANQ.
-2 DISPLAY "FBGQ-COGUIC " FGBQ-COGUIC.
-99 READ PMGCBANQ INVALID KEY
-100 DISPLAY " READ PMGCBANQ INVALID "
-101 MOVE "3" TO RIND
-102 MOVE RIBECOBANQ TO RIBSCOBANQ
-103 MOVE RIBECOGUIC TO RIBSCOGUIC
-104 GO TO 99.
-105 10.
-106 DISPLAY " 10 ".
-io7 ****************************************************************
-108 * REAFFICHAGE DE LA DOMICILIATION *
-io9 ****************************************************************
-l10 MOVE FGBQ-LIABDO TO WS-DOMICI.
-Ill IF WS-DOMICI NOT = RIBEDOMICI
-l12 DISPLAY " WS-DOMICI " WS-DOMICI
-l13 DISPLAY " RIBEDOMICI " RIBEDOMICI
-l14 MOVE WS-DOMICI TO RIBSDOMICI.
-ils 15.
-l16 DISPLAY " 15 ".
-i17 ****************************************************************
-l18 * CONTROLE VALIDITE DU RIB *
-i19 ****************************************************************
-120 EXAMINE RIBENOCPTE REPLACING LEADING SPACES BY zEROES.
-121 INITIALIzE WS-RIB-R.
-122 MOVE RIBENOCPTE TO WS-COMPTE.
-123 MOVE RIBECOBANQ TO WS-COBANQ.
-124 MOVE RIBECOGUIC TO WS-COGUIC.
-125 MOVE RIBECLERIB TO WS-CLERIB.
-126 16.
-127 DISPLAY " 16 ".
-128 EXAMINE WS-RIB-R REPLACING ALL SPACES BY zEROES.
-129 MOVE zERO TO WS-1.
-130 17.
-131 DISPLAY " 17 TRANSFORMATION ".
-132 PERFORM TRANSFORMATION.
-133 18.
-134 DISPLAY " 18 ".
-135 IF WS-RIB-R NOT NUMERIC
-136 MOVE "1" TO RIND
-137 MOVE WS-COMPTE TO RIBSNOCPTE
-138 MOVE WS-COBANQ TO RIBSCOBANQ
-139 MOVE WS-COGUIC TO RIBSCOGUIC
-140 MOVE WS-CLERIB TO RIBSCLERIB
-141 GO TO 99.
-142 19.
-143 DISPLAY " 19 ".
-144 MOVE zERO TO WS-QUOT WS-RESTE.
-145 DIVIDE WS-RIB BY 97 GIVING WS-QUOT REMAINDER WS-RESTE.
-146 IF WS-RESTE NOT = zERO
-147 DISPLAY " WS-RESTE NOT = 0 "
-148 MOVE "2" TO RIND
-149 MOVE WS-COMPTE TO RIBSNOCPTE
-150 MOVE WS-COBANQ TO RIBSCOBANQ
-lsl MOVE WS-COGUIC TO RIBSCOGUIC
-152 MOVE WS-CLERIB TO RIBSCLERIB
-153 GO TO 99.
-154 20.
-155 DISPLAY " 20 ".
-156 MOVE WS-DOMICI TO RIBSDOMICI
-157 MOVE WS-COMPTE TO RIBSNOCPTE
-158 MOVE WS-COBANQ TO RIBSCOBANQ
-159 MOVE WS-COGUIC TO RIBSCOGUIC
-160 MOVE WS-CLERIB TO RIBSCLERIB
-161
-162 99. EXIT.
-163 /***TRANSFORMATION *
-164 ********************************
-165 TRANSFORMATION SECTION.
-166 00.
-167 DISPLAY " 00 TRANSF".
-168 ADD 1 TO WS-1.
-169 IF WS-1 > 23
-170 GO TO 99.
-171 *************************************************************
-172 * TRANSFORMATION LETTRE COMPTE EN CHIFFRE *
-173 *************************************************************
-174 IF WS-RIB-I (WS-I) NUMERIC
-175 GO TO 00.
-176 MOVE WS-RIB-I (WS-I) TO WS-LETTRE.
-177 IF UN MOVE "1" TO WS-RIB-I (WS-1).
-178 IF DEUX MOVE "2" TO WS-RIB-I (WS-1).
-179 IF TROIS MOVE "3" TO WS-RIB-I (WS-1).
-180 IF QUATRE MOVE "4" TO WS-RIB-I (WS-1).
-181 IF CINQ MOVE "5" TO WS-RIB-I (WS-1).
-182 IF SIX MOVE "6" TO WS-RIB-I (WS-I).
-183 IF SEPT MOVE "7" TO WS-RIB-I (WS-1).
-184 IF HUIT MOVE "8" TO WS-RIB-I (WS-1).
-185 IF NEUF MOVE "9" TO WS-RIB-I (WS-1).
-186 GO TO 00.
-187 99.
-188 EXIT.
-
-
\ No newline at end of file
+   100****************************************************************
+   200****************************************************************
+   300 IDENTIFICATION DIVISION.
+   400 PROGRAM-ID. SBCRIB.
+   500 AUTHOR. BOULARD.
+   600*******************************************************
+   700*                                                       *
+   800* LE MODULE SBCRIB PERMET DE VERIFIER LA                *
+   900* VALIDITE D'UN R.I.B, DE CALCULER SON IBAN ET DE       *
+  1000* RETROUVER LE BIC DE LA BANQUE DOMICILIATAIRE.         *
+  1100*                                                       *
+  1200* SYNTAXE : CALL "SBCRIB" USING RFCT RENT RSOR.         *
+  1300*           (COPY CYWRIB EN WSS DU PROGR)               *
+  1400*                                                       *
+  1500*******************************************************
+  1600* MODIFICATIONS
+  1700*   19xx       BOULARD  CREATION - CONTROLE DU RIB SEUL
+  1800*   2026-08-09 JLB      AJOUT DE RFCT ET DU CALCUL DE L'IBAN
+  1900*                       ET DU BIC (COPY CYWRIB)
+  2000*   2026-08-09 JLB      LES DISPLAY DE TRACE SONT DESORMAIS PILOTES
+  2100*                       PAR CYWG-IND-TRACE (COPY CYWGCOMMUN) ET LES
+  2200*                       REJETS (RIND OU RINDIBAN <> "0") SONT TRACES
+  2300*                       DANS LE FICHIER RIBEXCP
+  2400*   2026-08-09 JLB      PRISE EN COMPTE DES GUICHETS CORSES (2A/2B)
+  2500*                       ET DOM-TOM POUR LE CONTROLE DE CLE (CF
+  2600*                       FGBQ-IND-ZONE, CONVERSION-CORSE ET
+  2700*                       CONTROLE-CLE-DOM)
+  2800*   2026-08-09 JLB      TRACE DANS RIBDOMX DE TOUT ECART DE
+  2900*                       DOMICILIATION RELEVE EN 10/15 (CF
+  3000*                       TRACE-EXCEPTION-DOMICILE)
+  3100*   2026-08-09 JLB      AJOUT DU RIND 8 POUR LES GUICHETS
+  3200*                       DESACTIVES (CF FGBQ-INACTIF) ;
+  3300*                       L'INDICATEUR DE TRACE EST DESORMAIS PORTE
+  3400*                       PAR RFCT (COPY CYWRIB) POUR ETRE
+  3500*                       PARAMETRABLE PAR LES PROGRAMMES APPELANTS,
+  3600*                       ET CYWG-DATE-TRAIT/CYWG-HEURE-TRAIT SONT
+  3700*                       RENSEIGNEES ICI MEME PAR ACCEPT A CHAQUE
+  3800*                       APPEL ; LES ZONES DE SORTIE RSOR SONT
+  3900*                       DESORMAIS REINITIALISEES A CHAQUE APPEL
+  4000*   2026-08-09 JLB      ELARGISSEMENT DE WS-DOM-SOMME/WS-DOM-QUOT
+  4100*                       (CONTROLE-CLE-DOM) : LA SOMME PONDEREE
+  4200*                       DEBORDAIT SILENCIEUSEMENT DES LE PREMIER
+  4300*                       COMPTE A 9 CHIFFRES OU PLUS
+  4400*   2026-08-09 JLB      RIND "9" SI PMGCBANQ NE PEUT PAS ETRE
+  4500*                       OUVERTE ; LE PROGRAMME N'ENCHAINE PLUS SUR
+  4600*                       TEST-RIB/TRACE-EXCEPTION-RIB (FICHIERS NON
+  4700*                       OUVERTS) DANS CE CAS
+  4800*******************************************************
+  4900 ENVIRONMENT DIVISION.
+  5000 CONFIGURATION SECTION.
+  5100 SOURCE-COMPUTER. LEVEL-64.
+  5200 OBJECT-COMPUTER. LEVEL-64.
+  5300 INPUT-OUTPUT SECTION.
+  5400 FILE-CONTROL.
+  5500     COPY SELECT-PMGCBANQ.
+  5600     COPY SELECT-RIBEXCP.
+  5700     COPY SELECT-RIBDOMX.
+  5800 DATA DIVISION.
+  5900 FILE SECTION.
+  6000     COPY FD-PMGCBANQ.
+  6100     COPY FD-RIBEXCP.
+  6200     COPY FD-RIBDOMX.
+  6300 WORKING-STORAGE SECTION.
+  6400     COPY CYWGCOMMUN.
+  6500*
+  6600 77  WS-STATUT-PMGCBANQ         PIC XX VALUE SPACES.
+  6700 77  WS-STATUT-RIBEXCP          PIC XX VALUE SPACES.
+  6800 77  WS-STATUT-RIBDOMX          PIC XX VALUE SPACES.
+  6900 77  WS-PREMIER-APPEL           PIC X VALUE "O".
+  7000     88  WS-PREMIER-APPEL-OUI       VALUE "O".
+  7100 77  WS-IND-PMGCBANQ            PIC X VALUE "O".
+  7200     88  PMGCBANQ-DISPONIBLE        VALUE "O".
+  7300     88  PMGCBANQ-INDISPONIBLE      VALUE "N".
+  7400 77  WS-I                       PIC 9(4) VALUE ZERO.
+  7500 77  WS-J                       PIC 9(4) VALUE ZERO.
+  7600 77  WS-RESTE                   PIC 99 VALUE ZERO.
+  7700 77  WS-QUOT                    PIC 9(22) VALUE ZERO.
+  7800 77  WS-CHIFFRE                 PIC 9(01) VALUE ZERO.
+  7900 77  WS-TEMP-MOD97              PIC 9(04) VALUE ZERO.
+  8000*
+  8100 01  WS-RIB-R.
+  8200     03  WS-COBANQ              PIC X(05).
+  8300     03  WS-COGUIC              PIC X(05).
+  8400     03  WS-COMPTE              PIC X(11).
+  8500     03  WS-CLERIB              PIC XX.
+  8600 01  WS-RIB REDEFINES WS-RIB-R  PIC 9(23).
+  8700 01  WS-RIB-D REDEFINES WS-RIB-R.
+  8800     03  WS-RIB-I               PIC X OCCURS 23.
+  8900*
+  9000 01  WS-LETTRE                  PIC X.
+  9100     88  UN                         VALUE "A" "J".
+  9200     88  DEUX                       VALUE "B" "K" "S".
+  9300     88  TROIS                      VALUE "C" "L" "T".
+  9400     88  QUATRE                     VALUE "D" "U" "M".
+  9500     88  CINQ                       VALUE "E" "N" "V".
+  9600     88  SIX                        VALUE "F" "O" "W".
+  9700     88  SEPT                       VALUE "G" "P" "X".
+  9800     88  HUIT                       VALUE "H" "Q" "Y".
+  9900     88  NEUF                       VALUE "I" "R" "Z".
+ 10000*
+ 10100 01  WS-DOMICI                  PIC X(24).
+ 10200*
+ 10300*    ZONE GEOGRAPHIQUE DU GUICHET (METROPOLE, CORSE, DOM-TOM) ET
+ 10400*    ZONE DE TRAVAIL POUR LE CONTROLE DE CLE PROPRE AUX DOM-TOM
+ 10500 01  WS-ZONE-RIB                PIC X(01) VALUE SPACES.
+ 10600     88  ZONE-METROPOLE             VALUE " " "M".
+ 10700     88  ZONE-CORSE                 VALUE "C".
+ 10800     88  ZONE-DOM                   VALUE "D".
+ 10900 01  WS-DOM-CONTROLE.
+ 11000     03  WS-DOM-BANQUE          PIC 9(05).
+ 11100     03  WS-DOM-GUICHET         PIC 9(05).
+ 11200     03  WS-DOM-COMPTE          PIC 9(11).
+ 11300     03  WS-DOM-SOMME           PIC 9(12).
+ 11400     03  WS-DOM-QUOT            PIC 9(10).
+ 11500     03  WS-DOM-RESTE           PIC 99.
+ 11600     03  WS-DOM-CLE             PIC 99.
+ 11700*
+ 11800*    ZONE DE TRAVAIL POUR LE CALCUL DE LA CLE IBAN (ISO 7064,
+ 11900*    METHODE MOD 97-10, CALCULEE CHIFFRE PAR CHIFFRE)
+ 12000 01  WS-IBAN-BASE.
+ 12100     03  WS-IBAN-BASE-BBAN      PIC X(23).
+ 12200     03  WS-IBAN-BASE-SUFF      PIC X(06).
+ 12300 01  WS-IBAN-BASE-D REDEFINES WS-IBAN-BASE.
+ 12400     03  WS-IBAN-BASE-I         PIC X OCCURS 29.
+ 12500 77  WS-IBAN-CLE                PIC 9(02) VALUE ZERO.
+ 12600*
+ 12700 LINKAGE SECTION.
+ 12800     COPY CYWRIB.
+ 12900*
+ 13000 PROCEDURE DIVISION USING RFCT RENT RSOR.
+ 13100 MAIN SECTION.
+ 13200 00.
+ 13300     INITIALIZE RSOR.
+ 13400     MOVE "0" TO RIND.
+ 13500     MOVE "0" TO RINDIBAN.
+ 13600     ACCEPT CYWG-DATE-TRAIT FROM DATE YYYYMMDD.
+ 13700     ACCEPT CYWG-HEURE-TRAIT FROM TIME.
+ 13800     PERFORM INITIALISATION.
+ 13900*
+ 14000     IF PMGCBANQ-INDISPONIBLE
+ 14100         MOVE "9" TO RIND
+ 14200         GO TO 99.
+ 14300*
+ 14400     PERFORM TEST-RIB.
+ 14500*
+ 14600     IF NOT RFCT-RIB-SEUL
+ 14700         PERFORM TRAITEMENT-IBAN.
+ 14800*
+ 14900     IF RIND NOT = "0" OR RINDIBAN NOT = "0"
+ 15000         PERFORM TRACE-EXCEPTION-RIB.
+ 15100*
+ 15200 99. EXIT PROGRAM.
+ 15300*
+ 15400*///////////////////////////////////////////////////////////////
+ 15500*  INITIALISATION - OUVERTURE DE LA TABLE PMGCBANQ AU PREMIER   *
+ 15600*                   APPEL                                      *
+ 15700*///////////////////////////////////////////////////////////////
+ 15800 INITIALISATION SECTION.
+ 15900 00.
+ 16000     IF WS-PREMIER-APPEL-OUI
+ 16100         OPEN INPUT PMGCBANQ
+ 16200         IF WS-STATUT-PMGCBANQ NOT = "00"
+ 16300             DISPLAY "SBCRIB - ERREUR OUVERTURE PMGCBANQ "
+ 16400                     WS-STATUT-PMGCBANQ
+ 16500             MOVE "N" TO WS-IND-PMGCBANQ
+ 16600         ELSE
+ 16700             OPEN EXTEND RIBEXCP
+ 16800             IF WS-STATUT-RIBEXCP NOT = "00"
+ 16900                 OPEN OUTPUT RIBEXCP
+ 17000             END-IF
+ 17100             OPEN EXTEND RIBDOMX
+ 17200             IF WS-STATUT-RIBDOMX NOT = "00"
+ 17300                 OPEN OUTPUT RIBDOMX
+ 17400             END-IF
+ 17500         END-IF
+ 17600         MOVE "N" TO WS-PREMIER-APPEL.
+ 17700 99. EXIT.
+ 17800*/***RECHERCHE DU RIB *
+ 17900********************************
+ 18000 TEST-RIB SECTION.
+ 18100 00.
+ 18200 01.
+ 18300* CONTROLES REPRIS DE GCI *
+ 18400****************************************************************
+ 18500* CONTROLE EXISTANCE CODE BANQUE ET CODE GUICHET *
+ 18600* ACCES A LA TABLE PMGCBANQ *
+ 18700****************************************************************
+ 18800     MOVE RIBECOBANQ TO FGBQ-COBANQ.
+ 18900     MOVE RIBECOGUIC TO FGBQ-COGUIC.
+ 19000     IF RFCT-TRACE-ACTIVE
+ 19100         DISPLAY "FGBQ-COBANQ " FGBQ-COBANQ
+ 19200         DISPLAY "FGBQ-COGUIC " FGBQ-COGUIC
+ 19300     END-IF.
+ 19400     READ PMGCBANQ INVALID KEY
+ 19500         IF RFCT-TRACE-ACTIVE
+ 19600             DISPLAY " READ PMGCBANQ INVALID "
+ 19700         END-IF
+ 19800         MOVE "3" TO RIND
+ 19900         MOVE RIBECOBANQ TO RIBSCOBANQ
+ 20000         MOVE RIBECOGUIC TO RIBSCOGUIC
+ 20100         GO TO 99.
+ 20200     IF FGBQ-FERME OR FGBQ-FUSIONNE
+ 20300         MOVE "7" TO RIND
+ 20400         MOVE RIBECOBANQ TO RIBSCOBANQ
+ 20500         MOVE RIBECOGUIC TO RIBSCOGUIC
+ 20600         MOVE RIBENOCPTE TO RIBSNOCPTE
+ 20700         MOVE RIBECLERIB TO RIBSCLERIB
+ 20800         MOVE FGBQ-NOUV-COBANQ TO RIBSCOBANQN
+ 20900         MOVE FGBQ-NOUV-COGUIC TO RIBSCOGUICN
+ 21000         GO TO 99.
+ 21100     IF FGBQ-INACTIF
+ 21200         MOVE "8" TO RIND
+ 21300         MOVE RIBECOBANQ TO RIBSCOBANQ
+ 21400         MOVE RIBECOGUIC TO RIBSCOGUIC
+ 21500         MOVE RIBENOCPTE TO RIBSNOCPTE
+ 21600         MOVE RIBECLERIB TO RIBSCLERIB
+ 21700         GO TO 99.
+ 21800****************************************************************
+ 21900* DETERMINATION DE LA ZONE (METROPOLE, CORSE, DOM-TOM) POUR LE *
+ 22000* CHOIX DE LA FORMULE DE CONTROLE DE CLE CI-DESSOUS            *
+ 22100****************************************************************
+ 22200     MOVE FGBQ-IND-ZONE TO WS-ZONE-RIB.
+ 22300     IF ZONE-METROPOLE
+ 22400         IF RIBECOGUIC (1:2) = "2A" OR RIBECOGUIC (1:2) = "2B"
+ 22500             MOVE "C" TO WS-ZONE-RIB.
+ 22600 10.
+ 22700     IF RFCT-TRACE-ACTIVE
+ 22800         DISPLAY " 10 "
+ 22900     END-IF.
+ 23000****************************************************************
+ 23100* REAFFICHAGE DE LA DOMICILIATION *
+ 23200****************************************************************
+ 23300     MOVE FGBQ-LIABDO TO WS-DOMICI.
+ 23400     IF WS-DOMICI NOT = RIBEDOMICI
+ 23500         IF RFCT-TRACE-ACTIVE
+ 23600             DISPLAY " WS-DOMICI " WS-DOMICI
+ 23700             DISPLAY " RIBEDOMICI " RIBEDOMICI
+ 23800         END-IF
+ 23900         PERFORM TRACE-EXCEPTION-DOMICILE
+ 24000         MOVE WS-DOMICI TO RIBSDOMICI.
+ 24100 15.
+ 24200     IF RFCT-TRACE-ACTIVE
+ 24300         DISPLAY " 15 "
+ 24400     END-IF.
+ 24500****************************************************************
+ 24600* CONTROLE VALIDITE DU RIB *
+ 24700****************************************************************
+ 24800     EXAMINE RIBENOCPTE REPLACING LEADING SPACES BY ZEROES.
+ 24900     INITIALIZE WS-RIB-R.
+ 25000     MOVE RIBENOCPTE TO WS-COMPTE.
+ 25100     MOVE RIBECOBANQ TO WS-COBANQ.
+ 25200     MOVE RIBECOGUIC TO WS-COGUIC.
+ 25300     MOVE RIBECLERIB TO WS-CLERIB.
+ 25400     IF ZONE-CORSE
+ 25500         PERFORM CONVERSION-CORSE.
+ 25600 16.
+ 25700     IF RFCT-TRACE-ACTIVE
+ 25800         DISPLAY " 16 "
+ 25900     END-IF.
+ 26000     EXAMINE WS-RIB-R REPLACING ALL SPACES BY ZEROES.
+ 26100     MOVE ZERO TO WS-I.
+ 26200 17.
+ 26300     IF RFCT-TRACE-ACTIVE
+ 26400         DISPLAY " 17 TRANSFORMATION "
+ 26500     END-IF.
+ 26600     PERFORM TRANSFORMATION.
+ 26700 18.
+ 26800     IF RFCT-TRACE-ACTIVE
+ 26900         DISPLAY " 18 "
+ 27000     END-IF.
+ 27100     IF WS-RIB-R NOT NUMERIC
+ 27200         MOVE "1" TO RIND
+ 27300         MOVE WS-COMPTE TO RIBSNOCPTE
+ 27400         MOVE WS-COBANQ TO RIBSCOBANQ
+ 27500         MOVE WS-COGUIC TO RIBSCOGUIC
+ 27600         MOVE WS-CLERIB TO RIBSCLERIB
+ 27700         GO TO 99.
+ 27800 19.
+ 27900     IF RFCT-TRACE-ACTIVE
+ 28000         DISPLAY " 19 "
+ 28100     END-IF.
+ 28200     IF ZONE-DOM
+ 28300         PERFORM CONTROLE-CLE-DOM
+ 28400         IF WS-DOM-CLE NOT = WS-CLERIB
+ 28500             IF RFCT-TRACE-ACTIVE
+ 28600                 DISPLAY " CLE DOM INVALIDE "
+ 28700             END-IF
+ 28800             MOVE "2" TO RIND
+ 28900             MOVE WS-COMPTE TO RIBSNOCPTE
+ 29000             MOVE WS-COBANQ TO RIBSCOBANQ
+ 29100             MOVE WS-COGUIC TO RIBSCOGUIC
+ 29200             MOVE WS-CLERIB TO RIBSCLERIB
+ 29300             GO TO 99
+ 29400         END-IF
+ 29500     ELSE
+ 29600         MOVE ZERO TO WS-QUOT WS-RESTE
+ 29700         DIVIDE WS-RIB BY 97 GIVING WS-QUOT REMAINDER WS-RESTE
+ 29800         IF WS-RESTE NOT = ZERO
+ 29900             IF RFCT-TRACE-ACTIVE
+ 30000                 DISPLAY " WS-RESTE NOT = 0 "
+ 30100             END-IF
+ 30200             MOVE "2" TO RIND
+ 30300             MOVE WS-COMPTE TO RIBSNOCPTE
+ 30400             MOVE WS-COBANQ TO RIBSCOBANQ
+ 30500             MOVE WS-COGUIC TO RIBSCOGUIC
+ 30600             MOVE WS-CLERIB TO RIBSCLERIB
+ 30700             GO TO 99
+ 30800         END-IF.
+ 30900 20.
+ 31000     IF RFCT-TRACE-ACTIVE
+ 31100         DISPLAY " 20 "
+ 31200     END-IF.
+ 31300     MOVE WS-DOMICI TO RIBSDOMICI
+ 31400     MOVE WS-COMPTE TO RIBSNOCPTE
+ 31500     MOVE WS-COBANQ TO RIBSCOBANQ
+ 31600     MOVE WS-COGUIC TO RIBSCOGUIC
+ 31700     MOVE WS-CLERIB TO RIBSCLERIB.
+ 31800*
+ 31900 99. EXIT.
+ 32000*/***TRANSFORMATION *
+ 32100********************************
+ 32200 TRANSFORMATION SECTION.
+ 32300 00.
+ 32400     IF RFCT-TRACE-ACTIVE
+ 32500         DISPLAY " 00 TRANSF"
+ 32600     END-IF.
+ 32700     ADD 1 TO WS-I.
+ 32800     IF WS-I > 23
+ 32900         GO TO 99.
+ 33000*************************************************************
+ 33100* TRANSFORMATION LETTRE COMPTE EN CHIFFRE *
+ 33200*************************************************************
+ 33300     IF WS-RIB-I (WS-I) NUMERIC
+ 33400         GO TO 00.
+ 33500     MOVE WS-RIB-I (WS-I) TO WS-LETTRE.
+ 33600     IF UN MOVE "1" TO WS-RIB-I (WS-I).
+ 33700     IF DEUX MOVE "2" TO WS-RIB-I (WS-I).
+ 33800     IF TROIS MOVE "3" TO WS-RIB-I (WS-I).
+ 33900     IF QUATRE MOVE "4" TO WS-RIB-I (WS-I).
+ 34000     IF CINQ MOVE "5" TO WS-RIB-I (WS-I).
+ 34100     IF SIX MOVE "6" TO WS-RIB-I (WS-I).
+ 34200     IF SEPT MOVE "7" TO WS-RIB-I (WS-I).
+ 34300     IF HUIT MOVE "8" TO WS-RIB-I (WS-I).
+ 34400     IF NEUF MOVE "9" TO WS-RIB-I (WS-I).
+ 34500     GO TO 00.
+ 34600 99.
+ 34700     EXIT.
+ 34800*
+ 34900*///////////////////////////////////////////////////////////////
+ 35000*  CONVERSION-CORSE - LES CODES GUICHET CORSES UTILISENT UNE    *
+ 35100*  LETTRE DE DEPARTEMENT (2A / 2B) LA OU LES AUTRES BANQUES     *
+ 35200*  ATTENDENT UN CODE NUMERIQUE ; ON LES SUBSTITUE PAR LEUR      *
+ 35300*  EQUIVALENT CONVENTIONNEL (2A -> 19, 2B -> 18) AVANT LE       *
+ 35400*  CONTROLE DE CLE, COMME POUR N'IMPORTE QUEL AUTRE GUICHET     *
+ 35500*///////////////////////////////////////////////////////////////
+ 35600 CONVERSION-CORSE SECTION.
+ 35700 00.
+ 35800     IF WS-COBANQ (1:2) = "2A"
+ 35900         MOVE "19" TO WS-COBANQ (1:2).
+ 36000     IF WS-COBANQ (1:2) = "2B"
+ 36100         MOVE "18" TO WS-COBANQ (1:2).
+ 36200     IF WS-COGUIC (1:2) = "2A"
+ 36300         MOVE "19" TO WS-COGUIC (1:2).
+ 36400     IF WS-COGUIC (1:2) = "2B"
+ 36500         MOVE "18" TO WS-COGUIC (1:2).
+ 36600 99. EXIT.
+ 36700*
+ 36800*///////////////////////////////////////////////////////////////
+ 36900*  CONTROLE-CLE-DOM - FORMULE DE CONTROLE DE CLE PROPRE AUX     *
+ 37000*  GUICHETS DOM-TOM : CLE = 97 - ((89*BANQUE + 15*GUICHET +     *
+ 37100*  3*COMPTE) MODULO 97)                                         *
+ 37200*///////////////////////////////////////////////////////////////
+ 37300 CONTROLE-CLE-DOM SECTION.
+ 37400 00.
+ 37500     MOVE WS-COBANQ TO WS-DOM-BANQUE.
+ 37600     MOVE WS-COGUIC TO WS-DOM-GUICHET.
+ 37700     MOVE WS-COMPTE TO WS-DOM-COMPTE.
+ 37800     COMPUTE WS-DOM-SOMME = (89 * WS-DOM-BANQUE)
+ 37900                          + (15 * WS-DOM-GUICHET)
+ 38000                          + (3 * WS-DOM-COMPTE).
+ 38100     DIVIDE WS-DOM-SOMME BY 97
+ 38200         GIVING WS-DOM-QUOT REMAINDER WS-DOM-RESTE.
+ 38300     COMPUTE WS-DOM-CLE = 97 - WS-DOM-RESTE.
+ 38400 99. EXIT.
+ 38500*
+ 38600*///////////////////////////////////////////////////////////////
+ 38700*  TRAITEMENT-IBAN - CALCUL DE L'IBAN ET RECHERCHE DU BIC,      *
+ 38800*  UNIQUEMENT SI LE RIB CONTROLE CI-DESSUS EST VALIDE           *
+ 38900*///////////////////////////////////////////////////////////////
+ 39000 TRAITEMENT-IBAN SECTION.
+ 39100 00.
+ 39200     IF RIND NOT = "0"
+ 39300         MOVE "1" TO RINDIBAN
+ 39400         GO TO 99.
+ 39500     PERFORM RECHERCHE-BIC.
+ 39600     PERFORM CALCUL-IBAN.
+ 39700     PERFORM CONTROLE-IBAN.
+ 39800 99. EXIT.
+ 39900*
+ 40000 RECHERCHE-BIC SECTION.
+ 40100 00.
+ 40200     MOVE FGBQ-BIC TO RIBSBIC.
+ 40300     IF RIBSBIC = SPACES
+ 40400         MOVE "3" TO RINDIBAN.
+ 40500 99. EXIT.
+ 40600*
+ 40700*///////////////////////////////////////////////////////////////
+ 40800*  CALCUL-IBAN - CONSTRUCTION DE L'IBAN FRANCAIS : "FR" + CLE   *
+ 40900*  DE CONTROLE (2) + BBAN (23 = BANQUE+GUICHET+COMPTE+CLE RIB)  *
+ 41000*  CLE CALCULEE SELON ISO 7064 (MOD 97-10), CHIFFRE PAR CHIFFRE *
+ 41100*///////////////////////////////////////////////////////////////
+ 41200 CALCUL-IBAN SECTION.
+ 41300 00.
+ 41400     MOVE WS-RIB-R TO WS-IBAN-BASE-BBAN.
+ 41500*        "FR" CONVERTI SELON LA TABLE ISO 13616 (A=10 ... Z=35)
+ 41600*        SUIVI DES DEUX ZEROS PROVISOIRES DE LA CLE
+ 41700     MOVE "152700" TO WS-IBAN-BASE-SUFF.
+ 41800     MOVE ZERO TO WS-TEMP-MOD97 WS-J.
+ 41900     PERFORM CALCUL-MOD9710 VARYING WS-J FROM 1 BY 1
+ 42000         UNTIL WS-J > 29.
+ 42100     COMPUTE WS-IBAN-CLE = 98 - WS-TEMP-MOD97.
+ 42200     STRING "FR" DELIMITED BY SIZE
+ 42300            WS-IBAN-CLE DELIMITED BY SIZE
+ 42400            WS-RIB-R DELIMITED BY SIZE
+ 42500            INTO RIBSIBAN.
+ 42600 99. EXIT.
+ 42700*
+ 42800*///////////////////////////////////////////////////////////////
+ 42900*  CALCUL-MOD9710 - CUMUL DU RESTE MODULO 97, UN CHIFFRE A LA   *
+ 43000*  FOIS, SUR LA ZONE DESIGNEE PAR WS-IBAN-BASE-I                *
+ 43100*///////////////////////////////////////////////////////////////
+ 43200 CALCUL-MOD9710 SECTION.
+ 43300 00.
+ 43400     MOVE WS-IBAN-BASE-I (WS-J) TO WS-CHIFFRE.
+ 43500     COMPUTE WS-TEMP-MOD97 = (WS-TEMP-MOD97 * 10) + WS-CHIFFRE.
+ 43600     DIVIDE WS-TEMP-MOD97 BY 97
+ 43700         GIVING WS-QUOT REMAINDER WS-TEMP-MOD97.
+ 43800 99. EXIT.
+ 43900*
+ 44000*///////////////////////////////////////////////////////////////
+ 44100*  CONTROLE-IBAN - RE-CONTROLE DE L'IBAN CALCULE SELON LA       *
+ 44200*  METHODE ISO 7064 : BBAN + PAYS + CLE, RESTE MODULO 97 = 1    *
+ 44300*///////////////////////////////////////////////////////////////
+ 44400 CONTROLE-IBAN SECTION.
+ 44500 00.
+ 44600     MOVE WS-RIB-R TO WS-IBAN-BASE-BBAN.
+ 44700     MOVE "1527" TO WS-IBAN-BASE-SUFF (1:4).
+ 44800     MOVE WS-IBAN-CLE TO WS-IBAN-BASE-SUFF (5:2).
+ 44900     MOVE ZERO TO WS-TEMP-MOD97 WS-J.
+ 45000     PERFORM CALCUL-MOD9710 VARYING WS-J FROM 1 BY 1
+ 45100         UNTIL WS-J > 29.
+ 45200     IF WS-TEMP-MOD97 NOT = 1
+ 45300         MOVE "2" TO RINDIBAN
+ 45400     ELSE
+ 45500         IF RINDIBAN NOT = "3"
+ 45600             MOVE "0" TO RINDIBAN.
+ 45700 99. EXIT.
+ 45800*
+ 45900*///////////////////////////////////////////////////////////////
+ 46000*  TRACE-EXCEPTION-RIB - TRACE DANS RIBEXCP DE TOUT REJET DE    *
+ 46100*  CONTROLE RIB OU IBAN (RIND OU RINDIBAN <> "0") POUR SUIVI    *
+ 46200*  REGLEMENTAIRE, INDEPENDAMMENT DE L'INDICATEUR DE TRACE       *
+ 46300*///////////////////////////////////////////////////////////////
+ 46400 TRACE-EXCEPTION-RIB SECTION.
+ 46500 00.
+ 46600     MOVE SPACES TO REXC-ENREG.
+ 46700     MOVE RIBSCOBANQ TO REXC-COBANQ.
+ 46800     MOVE RIBSCOGUIC TO REXC-COGUIC.
+ 46900     MOVE RIBSNOCPTE TO REXC-NOCPTE.
+ 47000     MOVE RIND       TO REXC-RIND.
+ 47100     MOVE RINDIBAN   TO REXC-RINDIBAN.
+ 47200     MOVE CYWG-DATE-TRAIT  TO REXC-DATE.
+ 47300     MOVE CYWG-HEURE-TRAIT TO REXC-HEURE.
+ 47400     WRITE REXC-ENREG.
+ 47500 99. EXIT.
+ 47600*
+ 47700*///////////////////////////////////////////////////////////////
+ 47800*  TRACE-EXCEPTION-DOMICILE - TRACE DANS RIBDOMX DE TOUT ECART   *
+ 47900*  ENTRE LA DOMICILIATION FOURNIE PAR L'APPELANT (RIBEDOMICI) ET *
+ 48000*  CELLE DE PMGCBANQ (FGBQ-LIABDO/WS-DOMICI), AVANT QUE CETTE    *
+ 48100*  DERNIERE NE SOIT SUBSTITUEE EN 10                             *
+ 48200*///////////////////////////////////////////////////////////////
+ 48300 TRACE-EXCEPTION-DOMICILE SECTION.
+ 48400 00.
+ 48500     MOVE SPACES           TO DEXC-ENREG.
+ 48600     MOVE RIBECOBANQ        TO DEXC-COBANQ.
+ 48700     MOVE RIBECOGUIC        TO DEXC-COGUIC.
+ 48800     MOVE RIBENOCPTE        TO DEXC-NOCPTE.
+ 48900     MOVE RIBEDOMICI        TO DEXC-DOMICI-APPEL.
+ 49000     MOVE WS-DOMICI         TO DEXC-DOMICI-BANQ.
+ 49100     MOVE CYWG-DATE-TRAIT   TO DEXC-DATE.
+ 49200     WRITE DEXC-ENREG.
+ 49300 99. EXIT.
+ 49400
+ 49500
