@@ -0,0 +1,20 @@
+   100******************************************************************
+   200*                                                                *
+   300*   CYWGCOMMUN  -  ZONES COMMUNES AUX MODULES DE CONTROLE RIB    *
+   400*                                                                *
+   500******************************************************************
+   600* MODIFICATIONS
+   700*   19xx      BOULARD  CREATION (CYWG-VERSION)
+   800*   2026-08-09 JLB  AJOUT DE LA DATE/HEURE DE TRAITEMENT (REMPLACE
+   900*                   LES DISPLAY EN DUR DE SBCRIB) - RENSEIGNEES
+  1000*                   PAR SBCRIB LUI-MEME VIA ACCEPT
+  1100*   2026-08-09 JLB  INDICATEUR DE TRACE RETIRE D'ICI ET REPORTE
+  1200*                   SUR RFCT-IND-TRACE (COPY CYWRIB), SEULE ZONE
+  1300*                   REELLEMENT PARTAGEE AVEC LA LINKAGE SECTION
+  1400*                   DE SBCRIB ET DONC PARAMETRABLE PAR LES
+  1500*                   PROGRAMMES APPELANTS
+  1600******************************************************************
+  1700 01  CYWG-COMMUN.
+  1800     05  CYWG-VERSION            PIC X(04) VALUE "0001".
+  1900     05  CYWG-DATE-TRAIT         PIC 9(08) VALUE ZERO.
+  2000     05  CYWG-HEURE-TRAIT        PIC 9(06) VALUE ZERO.
