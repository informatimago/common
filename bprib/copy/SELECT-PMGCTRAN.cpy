@@ -0,0 +1,9 @@
+   100******************************************************************
+   200*   SELECT-PMGCTRAN - DECLARATION FILE-CONTROL DU FICHIER DE     *
+   300*                     TRANSACTIONS DE MAINTENANCE PMGCBANQ       *
+   400******************************************************************
+   500*   LE PROGRAMME APPELANT DOIT DEFINIR WS-STATUT-PMGCTRAN (PIC XX)
+   600*   EN WORKING-STORAGE.
+   700     SELECT PMGCTRAN ASSIGN TO "PMGCTRAN"
+   800         ORGANIZATION IS LINE SEQUENTIAL
+   900         FILE STATUS IS WS-STATUT-PMGCTRAN.
