@@ -0,0 +1,15 @@
+   100******************************************************************
+   200*   CYWRIBEX - ENREGISTREMENT DU FICHIER D'EXCEPTIONS RIB        *
+   300*              (REJETS DE CONTROLE RIB ECRITS PAR SBCRIB)        *
+   400******************************************************************
+   500* MODIFICATIONS
+   600*   2026-08-09 JLB  CREATION INITIALE
+   700******************************************************************
+   800 01  REXC-ENREG.
+   900     05  REXC-COBANQ             PIC X(05).
+  1000     05  REXC-COGUIC             PIC X(05).
+  1100     05  REXC-NOCPTE             PIC X(11).
+  1200     05  REXC-RIND               PIC X(01).
+  1300     05  REXC-RINDIBAN           PIC X(01).
+  1400     05  REXC-DATE               PIC 9(08).
+  1500     05  REXC-HEURE              PIC 9(06).
