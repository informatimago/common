@@ -0,0 +1,7 @@
+   100******************************************************************
+   200*   FD-RIBRSOR - FICHIER DES RESULTATS DU CONTROLE AUTONOME      *
+   300*                DE RIB (BPRIB05)                                *
+   400******************************************************************
+   500 FD  RIBRSOR
+   600     LABEL RECORDS ARE STANDARD.
+   700 COPY CYWRIBFS.
