@@ -0,0 +1,6 @@
+   100******************************************************************
+   200*   FD-RIBEXCP - FICHIER D'EXCEPTIONS DE CONTROLE RIB            *
+   300******************************************************************
+   400 FD  RIBEXCP
+   500     LABEL RECORDS ARE STANDARD.
+   600 COPY CYWRIBEX.
