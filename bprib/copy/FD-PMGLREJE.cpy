@@ -0,0 +1,6 @@
+   100******************************************************************
+   200*   FD-PMGLREJE - ETAT RECAPITULATIF DES REJETS RIB (BPRIB04)    *
+   300******************************************************************
+   400 FD  PMGLREJE
+   500     LABEL RECORDS ARE STANDARD.
+   600 01  REJE-LIGNE                 PIC X(132).
