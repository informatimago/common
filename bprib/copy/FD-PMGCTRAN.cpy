@@ -0,0 +1,6 @@
+   100******************************************************************
+   200*   FD-PMGCTRAN - TRANSACTIONS DE MAINTENANCE PMGCBANQ           *
+   300******************************************************************
+   400 FD  PMGCTRAN
+   500     LABEL RECORDS ARE STANDARD.
+   600 COPY CYWBQTRA.
