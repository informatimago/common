@@ -0,0 +1,6 @@
+   100******************************************************************
+   200*   FD-RIBENTR - FICHIER PLAT DE RIB A CONTROLER (BPRIB05)       *
+   300******************************************************************
+   400 FD  RIBENTR
+   500     LABEL RECORDS ARE STANDARD.
+   600 COPY CYWRIBFE.
