@@ -0,0 +1,22 @@
+   100******************************************************************
+   200*   CYWRIBFS - ENREGISTREMENT DU FICHIER SEQUENTIEL DE RESULTATS *
+   300*              DU CONTROLE AUTONOME DE RIB (BPRIB05)             *
+   400******************************************************************
+   500*   REPREND L'ENSEMBLE DES ZONES DE LA ZONE RSOR DE CYWRIB, UNE  *
+   600*   LIGNE PAR ENREGISTREMENT EN ENTREE.                          *
+   700******************************************************************
+   800* MODIFICATIONS
+   900*   2026-08-09 JLB  CREATION INITIALE
+  1000******************************************************************
+  1100 01  FSOR-ENREG.
+  1200     05  FSOR-RIND               PIC X(01).
+  1300     05  FSOR-COBANQ             PIC X(05).
+  1400     05  FSOR-COGUIC             PIC X(05).
+  1500     05  FSOR-DOMICI             PIC X(24).
+  1600     05  FSOR-CLERIB             PIC 9(02).
+  1700     05  FSOR-NOCPTE             PIC X(11).
+  1800     05  FSOR-COBANQN            PIC X(05).
+  1900     05  FSOR-COGUICN            PIC X(05).
+  2000     05  FSOR-IBAN               PIC X(27).
+  2100     05  FSOR-BIC                PIC X(11).
+  2200     05  FSOR-RINDIBAN           PIC X(01).
