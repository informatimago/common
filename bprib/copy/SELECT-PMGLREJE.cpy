@@ -0,0 +1,9 @@
+   100******************************************************************
+   200*   SELECT-PMGLREJE - DECLARATION FILE-CONTROL DE L'ETAT         *
+   300*                     RECAPITULATIF DES REJETS RIB (BPRIB04)     *
+   400******************************************************************
+   500*   LE PROGRAMME APPELANT DOIT DEFINIR WS-STATUT-PMGLREJE (PIC XX)
+   600*   EN WORKING-STORAGE.
+   700     SELECT PMGLREJE ASSIGN TO "PMGLREJE"
+   800         ORGANIZATION IS LINE SEQUENTIAL
+   900         FILE STATUS IS WS-STATUT-PMGLREJE.
