@@ -0,0 +1,9 @@
+   100******************************************************************
+   200*   SELECT-PMGCJRNL - DECLARATION FILE-CONTROL DU JOURNAL DES    *
+   300*                     MISES A JOUR DE PMGCBANQ                   *
+   400******************************************************************
+   500*   LE PROGRAMME APPELANT DOIT DEFINIR WS-STATUT-PMGCJRNL (PIC XX)
+   600*   EN WORKING-STORAGE.
+   700     SELECT PMGCJRNL ASSIGN TO "PMGCJRNL"
+   800         ORGANIZATION IS LINE SEQUENTIAL
+   900         FILE STATUS IS WS-STATUT-PMGCJRNL.
