@@ -0,0 +1,9 @@
+   100******************************************************************
+   200*   SELECT-RIBDOMX - DECLARATION FILE-CONTROL DU FICHIER        *
+   300*                    D'EXCEPTIONS DE DOMICILIATION               *
+   400******************************************************************
+   500*   LE PROGRAMME APPELANT DOIT DEFINIR WS-STATUT-RIBDOMX (PIC XX)
+   600*   EN WORKING-STORAGE.
+   700     SELECT RIBDOMX ASSIGN TO "RIBDOMX"
+   800         ORGANIZATION IS LINE SEQUENTIAL
+   900         FILE STATUS IS WS-STATUT-RIBDOMX.
