@@ -0,0 +1,9 @@
+   100******************************************************************
+   200*   SELECT-PMGLRECO - DECLARATION FILE-CONTROL DE L'ETAT DE      *
+   300*                     RECOLLEMENT PMGCBANQ / REFERENCE (BPRIB03) *
+   400******************************************************************
+   500*   LE PROGRAMME APPELANT DOIT DEFINIR WS-STATUT-PMGLRECO (PIC XX)
+   600*   EN WORKING-STORAGE.
+   700     SELECT PMGLRECO ASSIGN TO "PMGLRECO"
+   800         ORGANIZATION IS LINE SEQUENTIAL
+   900         FILE STATUS IS WS-STATUT-PMGLRECO.
