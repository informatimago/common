@@ -0,0 +1,6 @@
+   100******************************************************************
+   200*   FD-PMGCBANQ - TABLE DES CODES BANQUE / GUICHET               *
+   300******************************************************************
+   400 FD  PMGCBANQ
+   500         LABEL RECORDS ARE STANDARD.
+   600     COPY CYWBANQ.
