@@ -0,0 +1,16 @@
+   100******************************************************************
+   200*   CYWRIBFE - ENREGISTREMENT DU FICHIER SEQUENTIEL DE RIB A     *
+   300*              CONTROLER EN AUTONOME (BPRIB05)                   *
+   400******************************************************************
+   500*   MEME DECOUPAGE QUE LA ZONE RENT DE CYWRIB, POUR UN FICHIER   *
+   600*   PLAT REMIS PAR UN UTILISATEUR METIER HORS APPLICATIF.        *
+   700******************************************************************
+   800* MODIFICATIONS
+   900*   2026-08-09 JLB  CREATION INITIALE
+  1000******************************************************************
+  1100 01  FENT-ENREG.
+  1200     05  FENT-COBANQ             PIC X(05).
+  1300     05  FENT-COGUIC             PIC X(05).
+  1400     05  FENT-DOMICI             PIC X(24).
+  1500     05  FENT-CLERIB             PIC 9(02).
+  1600     05  FENT-NOCPTE             PIC X(11).
