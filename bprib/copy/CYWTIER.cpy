@@ -0,0 +1,17 @@
+   100******************************************************************
+   200*                                                                *
+   300*   CYWTIER  -  DESCRIPTION DE L'ENREGISTREMENT DU FICHIER       *
+   400*               PMGCTIER (FOURNISSEURS ET SALARIES DOMICILIES)  *
+   500*                                                                *
+   600******************************************************************
+   700* MODIFICATIONS
+   800*   2026-08-09 JLB  CREATION INITIALE
+   900******************************************************************
+  1000 01  TIE-ENREG.
+  1100     05  TIE-ID                  PIC X(10).
+  1200     05  TIE-NOM                 PIC X(24).
+  1300     05  TIE-COBANQ              PIC X(05).
+  1400     05  TIE-COGUIC              PIC X(05).
+  1500     05  TIE-DOMICI              PIC X(24).
+  1600     05  TIE-CLERIB              PIC 9(02).
+  1700     05  TIE-NOCPTE              PIC X(11).
