@@ -0,0 +1,9 @@
+   100******************************************************************
+   200*   SELECT-RIBENTR - DECLARATION FILE-CONTROL DU FICHIER PLAT    *
+   300*                    DE RIB A CONTROLER EN AUTONOME (BPRIB05)    *
+   400******************************************************************
+   500*   LE PROGRAMME APPELANT DOIT DEFINIR WS-STATUT-RIBENTR (PIC XX)
+   600*   EN WORKING-STORAGE.
+   700     SELECT RIBENTR ASSIGN TO "RIBENTR"
+   800         ORGANIZATION IS LINE SEQUENTIAL
+   900         FILE STATUS IS WS-STATUT-RIBENTR.
