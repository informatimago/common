@@ -0,0 +1,6 @@
+   100******************************************************************
+   200*   FD-PMGCJRNL - JOURNAL DES MISES A JOUR DE PMGCBANQ           *
+   300******************************************************************
+   400 FD  PMGCJRNL
+   500     LABEL RECORDS ARE STANDARD.
+   600 COPY CYWBQJRN.
