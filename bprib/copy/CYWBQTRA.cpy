@@ -0,0 +1,32 @@
+   100******************************************************************
+   200*                                                                *
+   300*   CYWBQTRA  -  ENREGISTREMENT TRANSACTION DE MAINTENANCE DE    *
+   400*                LA TABLE PMGCBANQ (LU PAR BPRIB02)              *
+   500*                                                                *
+   600******************************************************************
+   700* MODIFICATIONS
+   800*   2026-08-09 JLB  CREATION INITIALE
+   900*   2026-08-09 JLB  AJOUT DE LA FERMETURE/FUSION AVEC GUICHET
+  1000*                   DE REPRISE (CF CYWBANQ FGBQ-NOUV-COBANQ)
+  1100*   2026-08-09 JLB  AJOUT DE LA ZONE GEOGRAPHIQUE POUR LES
+  1200*                   CREATIONS DE GUICHETS CORSES/DOM-TOM (CF
+  1300*                   CYWBANQ FGBQ-IND-ZONE)
+  1400******************************************************************
+  1500 01  TBQ-ENREG.
+  1600     05  TBQ-TYPE-OPER           PIC X(01).
+  1700         88  TBQ-CREATION            VALUE "C".
+  1800         88  TBQ-MODIFICATION        VALUE "M".
+  1900         88  TBQ-DESACTIVATION       VALUE "D".
+  2000         88  TBQ-FERMETURE           VALUE "F".
+  2100         88  TBQ-FUSION              VALUE "U".
+  2200     05  TBQ-COBANQ              PIC X(05).
+  2300     05  TBQ-COGUIC              PIC X(05).
+  2400     05  TBQ-LIABDO              PIC X(24).
+  2500     05  TBQ-BIC                 PIC X(11).
+  2600     05  TBQ-NOUV-COBANQ         PIC X(05).
+  2700     05  TBQ-NOUV-COGUIC         PIC X(05).
+  2800     05  TBQ-ZONE                PIC X(01) VALUE SPACES.
+  2900         88  TBQ-ZONE-METROPOLE      VALUE " " "M".
+  3000         88  TBQ-ZONE-CORSE          VALUE "C".
+  3100         88  TBQ-ZONE-DOM            VALUE "D".
+  3200     05  TBQ-USER                PIC X(08).
