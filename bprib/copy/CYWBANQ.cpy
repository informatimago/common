@@ -0,0 +1,35 @@
+   100******************************************************************
+   200*                                                                *
+   300*   CYWBANQ  -  DESCRIPTION DE L'ENREGISTREMENT DU FICHIER       *
+   400*               PMGCBANQ (TABLE DES CODES BANQUE/GUICHET)        *
+   500*                                                                *
+   600******************************************************************
+   700* MODIFICATIONS
+   800*   2014-03-10 JLB  CREATION INITIALE (COBANQ/COGUIC/LIABDO)
+   900*   2026-08-09 JLB  AJOUT DU BIC POUR LE CALCUL DE L'IBAN
+  1000*   2026-08-09 JLB  AJOUT DU STATUT ET DE LA TRACE DE MISE A JOUR
+  1100*                   POUR LA MAINTENANCE DE LA TABLE (BPRIB02)
+  1200*   2026-08-09 JLB  AJOUT DES STATUTS FERME/FUSIONNE ET DU
+  1300*                   NOUVEAU GUICHET DE REPRISE (CF SBCRIB RIND 7)
+  1400*   2026-08-09 JLB  AJOUT DE L'INDICATEUR DE ZONE POUR LA CORSE ET
+  1500*                   LES DOM-TOM (CF SBCRIB CONTROLE-CLE-DOM)
+  1600******************************************************************
+  1700 01  FGBQ-ENREG.
+  1800     05  FGBQ-CLE.
+  1900         10  FGBQ-COBANQ         PIC X(05).
+  2000         10  FGBQ-COGUIC         PIC X(05).
+  2100     05  FGBQ-LIABDO             PIC X(24).
+  2200     05  FGBQ-BIC                PIC X(11).
+  2300     05  FGBQ-STATUT             PIC X(01) VALUE "A".
+  2400         88  FGBQ-ACTIF              VALUE "A".
+  2500         88  FGBQ-INACTIF            VALUE "I".
+  2600         88  FGBQ-FERME              VALUE "F".
+  2700         88  FGBQ-FUSIONNE           VALUE "U".
+  2800     05  FGBQ-NOUV-COBANQ        PIC X(05).
+  2900     05  FGBQ-NOUV-COGUIC        PIC X(05).
+  3000     05  FGBQ-IND-ZONE           PIC X(01) VALUE SPACES.
+  3100         88  FGBQ-METROPOLE          VALUE " " "M".
+  3200         88  FGBQ-CORSE              VALUE "C".
+  3300         88  FGBQ-DOM                VALUE "D".
+  3400     05  FGBQ-DT-MAJ             PIC 9(08) VALUE ZERO.
+  3500     05  FGBQ-USER-MAJ           PIC X(08) VALUE SPACES.
