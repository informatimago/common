@@ -0,0 +1,9 @@
+   100******************************************************************
+   200*   SELECT-PMGLRIB - DECLARATION FILE-CONTROL DE L'ETAT DE       *
+   300*                    CONTROLE DES RIB (BPRIB01)                  *
+   400******************************************************************
+   500*   LE PROGRAMME APPELANT DOIT DEFINIR WS-STATUT-PMGLRIB (PIC XX)
+   600*   EN WORKING-STORAGE.
+   700     SELECT PMGLRIB ASSIGN TO "PMGLRIB"
+   800         ORGANIZATION IS LINE SEQUENTIAL
+   900         FILE STATUS IS WS-STATUT-PMGLRIB.
