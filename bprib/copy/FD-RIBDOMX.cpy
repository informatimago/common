@@ -0,0 +1,6 @@
+   100******************************************************************
+   200*   FD-RIBDOMX - FICHIER D'EXCEPTIONS DE DOMICILIATION           *
+   300******************************************************************
+   400 FD  RIBDOMX
+   500     LABEL RECORDS ARE STANDARD.
+   600 COPY CYWRIBDX.
