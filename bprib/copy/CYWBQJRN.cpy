@@ -0,0 +1,37 @@
+   100******************************************************************
+   200*                                                                *
+   300*   CYWBQJRN  -  JOURNAL AVANT/APRES DES MISES A JOUR DE LA      *
+   400*                TABLE PMGCBANQ (ECRIT PAR BPRIB02)              *
+   500*                                                                *
+   600******************************************************************
+   700* MODIFICATIONS
+   800*   2026-08-09 JLB  CREATION INITIALE
+   900*   2026-08-09 JLB  AJOUT DU GUICHET DE REPRISE DANS LES IMAGES
+  1000*                   AVANT/APRES (FERMETURE/FUSION)
+  1100******************************************************************
+  1200 01  JBQ-ENREG.
+  1300     05  JBQ-TYPE-OPER           PIC X(01).
+  1400         88  JBQ-CREATION            VALUE "C".
+  1500         88  JBQ-MODIFICATION        VALUE "M".
+  1600         88  JBQ-DESACTIVATION       VALUE "D".
+  1700         88  JBQ-FERMETURE           VALUE "F".
+  1800         88  JBQ-FUSION              VALUE "U".
+  1900     05  JBQ-USER                PIC X(08).
+  2000     05  JBQ-DATE                PIC 9(08).
+  2100     05  JBQ-HEURE               PIC 9(06).
+  2200     05  JBQ-AVANT.
+  2300         10  JBQ-AVT-COBANQ      PIC X(05).
+  2400         10  JBQ-AVT-COGUIC      PIC X(05).
+  2500         10  JBQ-AVT-LIABDO      PIC X(24).
+  2600         10  JBQ-AVT-BIC         PIC X(11).
+  2700         10  JBQ-AVT-STATUT      PIC X(01).
+  2800         10  JBQ-AVT-NOUV-COBANQ PIC X(05).
+  2900         10  JBQ-AVT-NOUV-COGUIC PIC X(05).
+  3000     05  JBQ-APRES.
+  3100         10  JBQ-APR-COBANQ      PIC X(05).
+  3200         10  JBQ-APR-COGUIC      PIC X(05).
+  3300         10  JBQ-APR-LIABDO      PIC X(24).
+  3400         10  JBQ-APR-BIC         PIC X(11).
+  3500         10  JBQ-APR-STATUT      PIC X(01).
+  3600         10  JBQ-APR-NOUV-COBANQ PIC X(05).
+  3700         10  JBQ-APR-NOUV-COGUIC PIC X(05).
