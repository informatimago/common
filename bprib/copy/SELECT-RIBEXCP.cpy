@@ -0,0 +1,9 @@
+   100******************************************************************
+   200*   SELECT-RIBEXCP - DECLARATION FILE-CONTROL DU FICHIER        *
+   300*                    D'EXCEPTIONS DE CONTROLE RIB                *
+   400******************************************************************
+   500*   LE PROGRAMME APPELANT DOIT DEFINIR WS-STATUT-RIBEXCP (PIC XX)
+   600*   EN WORKING-STORAGE.
+   700     SELECT RIBEXCP ASSIGN TO "RIBEXCP"
+   800         ORGANIZATION IS LINE SEQUENTIAL
+   900         FILE STATUS IS WS-STATUT-RIBEXCP.
