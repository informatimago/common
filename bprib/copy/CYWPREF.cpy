@@ -0,0 +1,15 @@
+   100******************************************************************
+   200*   CYWPREF  -  ENREGISTREMENT DE L'EXTRAIT DE REFERENCE DES     *
+   300*               CODES BANQUE/GUICHET (FOURNI PAR LA BANQUE DE    *
+   400*               FRANCE, LU PAR BPRIB03 POUR RECOLLEMENT AVEC     *
+   500*               PMGCBANQ)                                        *
+   600******************************************************************
+   700* MODIFICATIONS
+   800*   2026-08-09 JLB  CREATION INITIALE
+   900******************************************************************
+  1000 01  REF-ENREG.
+  1100     05  REF-CLE.
+  1200         10  REF-COBANQ          PIC X(05).
+  1300         10  REF-COGUIC          PIC X(05).
+  1400     05  REF-LIABDO              PIC X(24).
+  1500     05  REF-BIC                 PIC X(11).
