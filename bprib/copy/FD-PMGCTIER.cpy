@@ -0,0 +1,6 @@
+   100******************************************************************
+   200*   FD-PMGCTIER - FOURNISSEURS/SALARIES A CONTROLER              *
+   300******************************************************************
+   400 FD  PMGCTIER
+   500     LABEL RECORDS ARE STANDARD.
+   600 COPY CYWTIER.
