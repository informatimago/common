@@ -0,0 +1,11 @@
+   100******************************************************************
+   200*   SELECT-PMGCBANQ - DECLARATION FILE-CONTROL DE LA TABLE       *
+   300*                     DES CODES BANQUE / GUICHET                 *
+   400******************************************************************
+   500*   LE PROGRAMME APPELANT DOIT DEFINIR WS-STATUT-PMGCBANQ (PIC XX)
+   600*   EN WORKING-STORAGE.
+   700     SELECT PMGCBANQ ASSIGN TO "PMGCBANQ"
+   800         ORGANIZATION IS INDEXED
+   900         ACCESS MODE IS DYNAMIC
+  1000         RECORD KEY IS FGBQ-CLE
+  1100         FILE STATUS IS WS-STATUT-PMGCBANQ.
