@@ -0,0 +1,77 @@
+   100******************************************************************
+   200*                                                                *
+   300*   CYWRIB  -  ZONE D'ECHANGE DU MODULE SBCRIB                   *
+   400*               (CONTROLE RIB / IBAN / BIC)                      *
+   500*                                                                *
+   600*   A COPIER EN WORKING-STORAGE PAR LES PROGRAMMES APPELANTS ET  *
+   700*   UTILISE EGALEMENT EN LINKAGE SECTION DE SBCRIB, DE SORTE QUE *
+   800*   LES DEUX COTES DE L'APPEL PARTAGENT TOUJOURS LA MEME ZONE.   *
+   900*                                                                *
+  1000*   SYNTAXE :  CALL "SBCRIB" USING RFCT RENT RSOR.               *
+  1100*                                                                *
+  1200******************************************************************
+  1300* MODIFICATIONS
+  1400*   19xx      BOULARD  CREATION (RENT/RSOR, CONTROLE RIB SEUL)
+  1500*   2026-08-09 JLB  AJOUT DE RFCT (SELECTEUR DE FONCTION) ET DES
+  1600*                   ZONES IBAN/BIC EN SORTIE
+  1700*   2026-08-09 JLB  AJOUT DU RIND 7 ET DU NOUVEAU GUICHET DE
+  1800*                   REPRISE POUR LES GUICHETS FERMES/FUSIONNES
+  1900*   2026-08-09 JLB  AJOUT DU RIND 8 POUR LES GUICHETS DESACTIVES
+  2000*   2026-08-09 JLB  AJOUT DE RFCT-IND-TRACE, DEPLACE DEPUIS
+  2100*                   CYWGCOMMUN POUR ETRE PARAMETRABLE PAR LES
+  2200*                   PROGRAMMES APPELANTS (CETTE ZONE-CI EST LA
+  2300*                   SEULE PARTAGEE ENTRE LEUR WORKING-STORAGE ET
+  2400*                   LA LINKAGE SECTION DE SBCRIB)
+  2500*   2026-08-09 JLB  AJOUT DU RIND 9 (PMGCBANQ INDISPONIBLE)
+  2600******************************************************************
+  2700 01  RFCT.
+  2800*        SELECTEUR DE FONCTION DEMANDEE A SBCRIB
+  2900     05  RFCT-CODE               PIC X(01) VALUE "T".
+  3000         88  RFCT-RIB-SEUL           VALUE "R".
+  3100         88  RFCT-IBAN-SEUL          VALUE "I".
+  3200         88  RFCT-RIB-ET-IBAN        VALUE "T" " ".
+  3300*        INDICATEUR DE TRACE (DISPLAY DE MISE AU POINT DANS
+  3400*        SBCRIB), PARAMETRABLE PAR LE PROGRAMME APPELANT
+  3500     05  RFCT-IND-TRACE          PIC X(01) VALUE "N".
+  3600         88  RFCT-TRACE-ACTIVE       VALUE "O".
+  3700         88  RFCT-TRACE-INACTIVE     VALUE "N".
+  3800*
+  3900 01  RENT.
+  4000*    ZONES OBLIGATOIRES EN ENTREE
+  4100     02  RIBECOBANQ              PIC X(05).
+  4200     02  RIBECOGUIC              PIC X(05).
+  4300     02  RIBEDOMICI              PIC X(24).
+  4400     02  RIBECLERIB              PIC 9(02).
+  4500     02  RIBENOCPTE              PIC X(11).
+  4600*
+  4700 01  RSOR.
+  4800     02  RIND                    PIC X(01).
+  4900*    ZONE MESSAGE ERREUR CONTROLE RIB
+  5000*--->1 CES ZONES DOIVENT ETRE NUMERIQUES
+  5100*--->2 R.I.B. ERRONE
+  5200*--->3 CODES BANQUE ET GUICHET ERRONES
+  5300*--->4 CODE DIFFERENT DE ZERO
+  5400*--->5 CODE DIFFERENT D'ESPACE
+  5500*--->6 ZONE ERRONEE
+  5600*--->7 GUICHET FERME OU FUSIONNE (CF RIBSCOBANQN/RIBSCOGUICN)
+  5700*--->8 GUICHET DESACTIVE
+  5800*--->9 TABLE PMGCBANQ INDISPONIBLE (OUVERTURE IMPOSSIBLE) ; LES
+  5900*      AUTRES ZONES DE RSOR NE SONT PAS RENSEIGNEES
+  6000*    ZONES RENDUES EN SORTIE
+  6100     02  RIBSCOBANQ              PIC X(05).
+  6200     02  RIBSCOGUIC              PIC X(05).
+  6300     02  RIBSDOMICI              PIC X(24).
+  6400     02  RIBSCLERIB              PIC 9(02).
+  6500     02  RIBSNOCPTE              PIC X(11).
+  6600*    NOUVEAU GUICHET DE REPRISE SI RIND = 7
+  6700     02  RIBSCOBANQN             PIC X(05).
+  6800     02  RIBSCOGUICN             PIC X(05).
+  6900*    ZONES IBAN / BIC (RFCT-IBAN-SEUL OU RFCT-RIB-ET-IBAN)
+  7000     02  RIBSIBAN                PIC X(27).
+  7100     02  RIBSBIC                 PIC X(11).
+  7200     02  RINDIBAN                PIC X(01).
+  7300*--->0 IBAN ET BIC CALCULES ET CONTROLES OK
+  7400*--->1 RIB INVALIDE, IBAN NON CALCULE
+  7500*--->2 CONTROLE MOD 97-10 ISO 7064 DE L'IBAN EN ECHEC
+  7600*--->3 BIC INCONNU EN TABLE PMGCBANQ
+  7700
