@@ -0,0 +1,11 @@
+   100******************************************************************
+   200*   SELECT-PMGCREF - DECLARATION FILE-CONTROL DE L'EXTRAIT DE    *
+   300*                    REFERENCE BANQUE DE FRANCE (BPRIB03)        *
+   400******************************************************************
+   500*   LE FICHIER EST SUPPOSE TRIE PAR REF-COBANQ/REF-COGUIC
+   600*   CROISSANTS, COMME LE FICHIER PMGCBANQ PARCOURU EN SEQUENTIEL.
+   700*   LE PROGRAMME APPELANT DOIT DEFINIR WS-STATUT-PMGCREF (PIC XX)
+   800*   EN WORKING-STORAGE.
+   900     SELECT PMGCREF ASSIGN TO "PMGCREF"
+  1000         ORGANIZATION IS LINE SEQUENTIAL
+  1100         FILE STATUS IS WS-STATUT-PMGCREF.
