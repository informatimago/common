@@ -0,0 +1,7 @@
+   100******************************************************************
+   200*   FD-PMGLRECO - ETAT DE RECOLLEMENT PMGCBANQ / REFERENCE       *
+   300*                 BANQUE DE FRANCE (BPRIB03)                     *
+   400******************************************************************
+   500 FD  PMGLRECO
+   600     LABEL RECORDS ARE STANDARD.
+   700 01  RECO-LIGNE                  PIC X(132).
