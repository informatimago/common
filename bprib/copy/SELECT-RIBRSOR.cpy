@@ -0,0 +1,9 @@
+   100******************************************************************
+   200*   SELECT-RIBRSOR - DECLARATION FILE-CONTROL DU FICHIER DE      *
+   300*                    RESULTATS DU CONTROLE AUTONOME (BPRIB05)    *
+   400******************************************************************
+   500*   LE PROGRAMME APPELANT DOIT DEFINIR WS-STATUT-RIBRSOR (PIC XX)
+   600*   EN WORKING-STORAGE.
+   700     SELECT RIBRSOR ASSIGN TO "RIBRSOR"
+   800         ORGANIZATION IS LINE SEQUENTIAL
+   900         FILE STATUS IS WS-STATUT-RIBRSOR.
