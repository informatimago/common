@@ -0,0 +1,6 @@
+   100******************************************************************
+   200*   FD-PMGCREF - EXTRAIT DE REFERENCE BANQUE DE FRANCE (BPRIB03) *
+   300******************************************************************
+   400 FD  PMGCREF
+   500     LABEL RECORDS ARE STANDARD.
+   600 COPY CYWPREF.
