@@ -0,0 +1,9 @@
+   100******************************************************************
+   200*   SELECT-PMGCTIER - DECLARATION FILE-CONTROL DU FICHIER       *
+   300*                     FOURNISSEURS/SALARIES A CONTROLER         *
+   400******************************************************************
+   500*   LE PROGRAMME APPELANT DOIT DEFINIR WS-STATUT-PMGCTIER (PIC XX)
+   600*   EN WORKING-STORAGE.
+   700     SELECT PMGCTIER ASSIGN TO "PMGCTIER"
+   800         ORGANIZATION IS LINE SEQUENTIAL
+   900         FILE STATUS IS WS-STATUT-PMGCTIER.
