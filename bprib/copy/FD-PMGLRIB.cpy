@@ -0,0 +1,6 @@
+   100******************************************************************
+   200*   FD-PMGLRIB - ETAT DE CONTROLE DES RIB (BPRIB01)              *
+   300******************************************************************
+   400 FD  PMGLRIB
+   500     LABEL RECORDS ARE STANDARD.
+   600 01  PMGL-LIGNE                  PIC X(132).
