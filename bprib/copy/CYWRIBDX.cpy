@@ -0,0 +1,16 @@
+   100******************************************************************
+   200*   CYWRIBDX - ENREGISTREMENT DU FICHIER D'EXCEPTIONS DE         *
+   300*              DOMICILIATION (ECARTS RELEVES PAR SBCRIB ENTRE    *
+   400*              LA DOMICILIATION FOURNIE PAR L'APPELANT ET CELLE  *
+   500*              DE PMGCBANQ)                                      *
+   600******************************************************************
+   700* MODIFICATIONS
+   800*   2026-08-09 JLB  CREATION INITIALE
+   900******************************************************************
+  1000 01  DEXC-ENREG.
+  1100     05  DEXC-COBANQ             PIC X(05).
+  1200     05  DEXC-COGUIC             PIC X(05).
+  1300     05  DEXC-NOCPTE             PIC X(11).
+  1400     05  DEXC-DOMICI-APPEL       PIC X(24).
+  1500     05  DEXC-DOMICI-BANQ        PIC X(24).
+  1600     05  DEXC-DATE               PIC 9(08).
