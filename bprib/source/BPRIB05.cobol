@@ -0,0 +1,142 @@
+   100****************************************************************
+   200****************************************************************
+   300 IDENTIFICATION DIVISION.
+   400 PROGRAM-ID.    BPRIB05.
+   500 AUTHOR.        J. LE BIHAN.
+   600 INSTALLATION.  DIRECTION INFORMATIQUE - SERVICE PAIEMENTS.
+   700 DATE-WRITTEN.  09/08/2026.
+   800 DATE-COMPILED.
+   900****************************************************************
+  1000*                                                                *
+  1100*   BPRIB05 - CONTROLE AUTONOME D'UN FICHIER PLAT DE RIB        *
+  1200*                                                                *
+  1300*   LIT LE FICHIER RIBENTR (UN RIB PAR LIGNE, MEME DECOUPAGE    *
+  1400*   QUE LA ZONE RENT DE SBCRIB), APPELLE SBCRIB POUR CHAQUE     *
+  1500*   ENREGISTREMENT, ET ECRIT LE RESULTAT COMPLET (RIND, IBAN,   *
+  1600*   BIC, RINDIBAN) DANS LE FICHIER RIBRSOR.                     *
+  1700*                                                                *
+  1800*   PERMET AU SERVICE EXPLOITATION DE CONTROLER UN LOT DE RIB   *
+  1900*   REMIS PAR UN UTILISATEUR METIER SANS PASSER PAR UN PROGRAMME*
+  2000*   APPELANT DEDIE.                                              *
+  2100*                                                                *
+  2200****************************************************************
+  2300* MODIFICATIONS
+  2400*   2026-08-09 JLB  CREATION INITIALE
+  2500*   2026-08-09 JLB  UNE OUVERTURE RIBENTR EN ECHEC ARRETE
+  2600*                   DESORMAIS LE PROGRAMME (GO TO 0000-EXIT) AU
+  2700*                   LIEU DE LAISSER TOURNER LA BOUCLE PRINCIPALE
+  2800*                   SANS FIN DE FICHIER
+  2900****************************************************************
+  3000 ENVIRONMENT DIVISION.
+  3100 CONFIGURATION SECTION.
+  3200 SOURCE-COMPUTER. LEVEL-64.
+  3300 OBJECT-COMPUTER. LEVEL-64.
+  3400 INPUT-OUTPUT SECTION.
+  3500 FILE-CONTROL.
+  3600     COPY SELECT-RIBENTR.
+  3700     COPY SELECT-RIBRSOR.
+  3800*
+  3900 DATA DIVISION.
+  4000 FILE SECTION.
+  4100     COPY FD-RIBENTR.
+  4200     COPY FD-RIBRSOR.
+  4300*
+  4400 WORKING-STORAGE SECTION.
+  4500     COPY CYWRIB.
+  4600*
+  4700 77  WS-STATUT-RIBENTR          PIC XX VALUE SPACES.
+  4800 77  WS-STATUT-RIBRSOR          PIC XX VALUE SPACES.
+  4900 77  WS-IND-FIN-ENTR            PIC X VALUE "N".
+  5000     88  WS-FIN-ENTR                VALUE "O".
+  5100*
+  5200 01  WS-COMPTEURS.
+  5300     05  WS-NB-LUS              PIC 9(07) COMP VALUE ZERO.
+  5400     05  WS-NB-REJETS           PIC 9(07) COMP VALUE ZERO.
+  5500*
+  5600 PROCEDURE DIVISION.
+  5700*
+  5800*///////////////////////////////////////////////////////////////
+  5900*  0000-MAINLINE                                                *
+  6000*///////////////////////////////////////////////////////////////
+  6100 0000-MAINLINE SECTION.
+  6200 0000-DEBUT.
+  6300     PERFORM 1000-INITIALISATION THRU 1000-EXIT.
+  6400     PERFORM 2000-TRAITEMENT THRU 2000-EXIT
+  6500         UNTIL WS-FIN-ENTR.
+  6600     PERFORM 9000-TERMINAISON THRU 9000-EXIT.
+  6700 0000-EXIT.
+  6800     STOP RUN.
+  6900*
+  7000*///////////////////////////////////////////////////////////////
+  7100*  1000-INITIALISATION - OUVERTURE DES FICHIERS                 *
+  7200*///////////////////////////////////////////////////////////////
+  7300 1000-INITIALISATION SECTION.
+  7400 1000-DEBUT.
+  7500     OPEN INPUT RIBENTR.
+  7600     IF WS-STATUT-RIBENTR NOT = "00"
+  7700         DISPLAY "BPRIB05 - ERREUR OUVERTURE RIBENTR "
+  7800                 WS-STATUT-RIBENTR
+  7900         GO TO 0000-EXIT.
+  8000     OPEN OUTPUT RIBRSOR.
+  8100     MOVE "T" TO RFCT-CODE.
+  8200     PERFORM 2100-LECTURE-ENTR THRU 2100-EXIT.
+  8300 1000-EXIT.
+  8400     EXIT.
+  8500*
+  8600*///////////////////////////////////////////////////////////////
+  8700*  2000-TRAITEMENT - CONTROLE D'UN RIB ET EDITION DU RESULTAT   *
+  8800*///////////////////////////////////////////////////////////////
+  8900 2000-TRAITEMENT SECTION.
+  9000 2000-DEBUT.
+  9100     ADD 1 TO WS-NB-LUS.
+  9200     MOVE FENT-COBANQ TO RIBECOBANQ.
+  9300     MOVE FENT-COGUIC TO RIBECOGUIC.
+  9400     MOVE FENT-DOMICI TO RIBEDOMICI.
+  9500     MOVE FENT-CLERIB TO RIBECLERIB.
+  9600     MOVE FENT-NOCPTE TO RIBENOCPTE.
+  9700     CALL "SBCRIB" USING RFCT RENT RSOR.
+  9800     IF RIND NOT = "0"
+  9900         ADD 1 TO WS-NB-REJETS.
+ 10000     PERFORM 2200-EDITION-RESULTAT THRU 2200-EXIT.
+ 10100     PERFORM 2100-LECTURE-ENTR THRU 2100-EXIT.
+ 10200 2000-EXIT.
+ 10300     EXIT.
+ 10400*
+ 10500 2100-LECTURE-ENTR SECTION.
+ 10600 2100-DEBUT.
+ 10700     READ RIBENTR
+ 10800         AT END
+ 10900             MOVE "O" TO WS-IND-FIN-ENTR
+ 11000             GO TO 2100-EXIT.
+ 11100 2100-EXIT.
+ 11200     EXIT.
+ 11300*
+ 11400 2200-EDITION-RESULTAT SECTION.
+ 11500 2200-DEBUT.
+ 11600     MOVE RIND        TO FSOR-RIND.
+ 11700     MOVE RIBSCOBANQ  TO FSOR-COBANQ.
+ 11800     MOVE RIBSCOGUIC  TO FSOR-COGUIC.
+ 11900     MOVE RIBSDOMICI  TO FSOR-DOMICI.
+ 12000     MOVE RIBSCLERIB  TO FSOR-CLERIB.
+ 12100     MOVE RIBSNOCPTE  TO FSOR-NOCPTE.
+ 12200     MOVE RIBSCOBANQN TO FSOR-COBANQN.
+ 12300     MOVE RIBSCOGUICN TO FSOR-COGUICN.
+ 12400     MOVE RIBSIBAN    TO FSOR-IBAN.
+ 12500     MOVE RIBSBIC     TO FSOR-BIC.
+ 12600     MOVE RINDIBAN    TO FSOR-RINDIBAN.
+ 12700     WRITE FSOR-ENREG.
+ 12800 2200-EXIT.
+ 12900     EXIT.
+ 13000*
+ 13100*///////////////////////////////////////////////////////////////
+ 13200*  9000-TERMINAISON - FERMETURE DES FICHIERS                    *
+ 13300*///////////////////////////////////////////////////////////////
+ 13400 9000-TERMINAISON SECTION.
+ 13500 9000-DEBUT.
+ 13600     CLOSE RIBENTR.
+ 13700     CLOSE RIBRSOR.
+ 13800     DISPLAY "BPRIB05 - RIB LUS      : " WS-NB-LUS.
+ 13900     DISPLAY "BPRIB05 - RIB REJETES  : " WS-NB-REJETS.
+ 14000 9000-EXIT.
+ 14100     EXIT.
+ 14200
