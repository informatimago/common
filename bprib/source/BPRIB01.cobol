@@ -0,0 +1,223 @@
+   100****************************************************************
+   200****************************************************************
+   300 IDENTIFICATION DIVISION.
+   400 PROGRAM-ID.    BPRIB01.
+   500 AUTHOR.        J. LE BIHAN.
+   600 INSTALLATION.  DIRECTION INFORMATIQUE - SERVICE PAIEMENTS.
+   700 DATE-WRITTEN.  09/08/2026.
+   800 DATE-COMPILED.
+   900****************************************************************
+  1000*                                                                *
+  1100*   BPRIB01 - CONTROLE PAR LOT DES RIB FOURNISSEURS/SALARIES    *
+  1200*                                                                *
+  1300*   LIT LE FICHIER PMGCTIER (UN ENREGISTREMENT PAR BENEFICIAIRE *
+  1400*   A PAYER), APPELLE SBCRIB POUR CHAQUE RIB, ET PRODUIT L'ETAT *
+  1500*   PMGLRIB LISTANT LES REJETS REGROUPES PAR CODE RIND, AVEC UN *
+  1600*   RECAPITULATIF DES VOLUMES EN FIN D'ETAT.                    *
+  1700*                                                                *
+  1800*   DESTINE A ETRE LANCE EN TRAITEMENT DE NUIT, AVANT CHAQUE     *
+  1900*   CAMPAGNE DE VIREMENTS, POUR DETECTER LES RIB INVALIDES       *
+  2000*   AVANT LA REMISE EN BANQUE.                                  *
+  2100*                                                                *
+  2200****************************************************************
+  2300* MODIFICATIONS
+  2400*   2026-08-09 JLB  CREATION INITIALE
+  2500*   2026-08-09 JLB  DEMANDE DESORMAIS LE CALCUL DE L'IBAN EN PLUS
+  2600*                   DU CONTROLE DU RIB, POUR QUE LA COLONNE
+  2700*                   D'ETAT IBAN DE L'ETAT SOIT SIGNIFICATIVE
+  2800*   2026-08-09 JLB  UNE OUVERTURE PMGCTIER EN ECHEC ARRETE
+  2900*                   DESORMAIS LE PROGRAMME (GO TO 0000-EXIT) AU
+  3000*                   LIEU DE LAISSER TOURNER LA BOUCLE PRINCIPALE
+  3100*                   SANS FIN DE FICHIER
+  3200****************************************************************
+  3300 ENVIRONMENT DIVISION.
+  3400 CONFIGURATION SECTION.
+  3500 SOURCE-COMPUTER. LEVEL-64.
+  3600 OBJECT-COMPUTER. LEVEL-64.
+  3700 INPUT-OUTPUT SECTION.
+  3800 FILE-CONTROL.
+  3900     COPY SELECT-PMGCTIER.
+  4000     COPY SELECT-PMGLRIB.
+  4100*
+  4200 DATA DIVISION.
+  4300 FILE SECTION.
+  4400     COPY FD-PMGCTIER.
+  4500     COPY FD-PMGLRIB.
+  4600*
+  4700 WORKING-STORAGE SECTION.
+  4800     COPY CYWRIB.
+  4900*
+  5000 77  WS-STATUT-PMGCTIER         PIC XX VALUE SPACES.
+  5100 77  WS-STATUT-PMGLRIB          PIC XX VALUE SPACES.
+  5200 77  WS-IND-FIN-TIER            PIC X VALUE "N".
+  5300     88  WS-FIN-TIER                VALUE "O".
+  5400*
+  5500 01  WS-COMPTEURS.
+  5600     05  WS-NB-LUS              PIC 9(07) COMP VALUE ZERO.
+  5700     05  WS-NB-REJETS           PIC 9(07) COMP VALUE ZERO.
+  5800     05  WS-NB-PAR-RIND OCCURS 10 TIMES
+  5900                                 INDEXED BY WS-X
+  6000                                 PIC 9(07) COMP VALUE ZERO.
+  6100 77  WS-IND-RIND                PIC 9(01) VALUE ZERO.
+  6200*
+  6300 01  WS-LIGNE-DETAIL.
+  6400     05  FILLER                 PIC X(01) VALUE SPACES.
+  6500     05  DET-COBANQ             PIC X(05).
+  6600     05  FILLER                 PIC X(01) VALUE SPACES.
+  6700     05  DET-COGUIC             PIC X(05).
+  6800     05  FILLER                 PIC X(01) VALUE SPACES.
+  6900     05  DET-NOCPTE             PIC X(11).
+  7000     05  FILLER                 PIC X(01) VALUE SPACES.
+  7100     05  DET-ID                 PIC X(10).
+  7200     05  FILLER                 PIC X(01) VALUE SPACES.
+  7300     05  DET-NOM                PIC X(24).
+  7400     05  FILLER                 PIC X(01) VALUE SPACES.
+  7500     05  DET-RIND               PIC X(01).
+  7600     05  FILLER                 PIC X(01) VALUE SPACES.
+  7700     05  DET-RINDIBAN           PIC X(01).
+  7800     05  FILLER                 PIC X(57) VALUE SPACES.
+  7900*
+  8000 01  WS-LIGNE-TOTAL.
+  8100     05  FILLER                 PIC X(20) VALUE
+  8200         "   TOTAL RIND ".
+  8300     05  TOT-RIND               PIC 9(01).
+  8400     05  FILLER                 PIC X(05) VALUE SPACES.
+  8500     05  TOT-NB                 PIC ZZZZZZ9.
+  8600     05  FILLER                 PIC X(89) VALUE SPACES.
+  8700*
+  8800 01  WS-LIGNE-ENTETE-1.
+  8900     05  FILLER                 PIC X(40) VALUE
+  9000         "ETAT DE CONTROLE DES RIB - BPRIB01".
+  9100     05  FILLER                 PIC X(92) VALUE SPACES.
+  9200 01  WS-LIGNE-ENTETE-2.
+  9300     05  FILLER                 PIC X(01) VALUE SPACES.
+  9400     05  FILLER                 PIC X(05) VALUE "BANQ.".
+  9500     05  FILLER                 PIC X(01) VALUE SPACES.
+  9600     05  FILLER                 PIC X(05) VALUE "GUIC.".
+  9700     05  FILLER                 PIC X(01) VALUE SPACES.
+  9800     05  FILLER                 PIC X(11) VALUE "COMPTE".
+  9900     05  FILLER                 PIC X(01) VALUE SPACES.
+ 10000     05  FILLER                 PIC X(10) VALUE "ID TIERS".
+ 10100     05  FILLER                 PIC X(01) VALUE SPACES.
+ 10200     05  FILLER                 PIC X(24) VALUE "NOM".
+ 10300     05  FILLER                 PIC X(01) VALUE SPACES.
+ 10400     05  FILLER                 PIC X(01) VALUE "R".
+ 10500     05  FILLER                 PIC X(01) VALUE SPACES.
+ 10600     05  FILLER                 PIC X(01) VALUE "I".
+ 10700     05  FILLER                 PIC X(57) VALUE SPACES.
+ 10800*
+ 10900 PROCEDURE DIVISION.
+ 11000*
+ 11100*///////////////////////////////////////////////////////////////
+ 11200*  0000-MAINLINE                                                *
+ 11300*///////////////////////////////////////////////////////////////
+ 11400 0000-MAINLINE SECTION.
+ 11500 0000-DEBUT.
+ 11600     PERFORM 1000-INITIALISATION THRU 1000-EXIT.
+ 11700     PERFORM 2000-TRAITEMENT THRU 2000-EXIT
+ 11800         UNTIL WS-FIN-TIER.
+ 11900     PERFORM 3000-EDITION-TOTAUX THRU 3000-EXIT.
+ 12000     PERFORM 9000-TERMINAISON THRU 9000-EXIT.
+ 12100 0000-EXIT.
+ 12200     STOP RUN.
+ 12300*
+ 12400*///////////////////////////////////////////////////////////////
+ 12500*  1000-INITIALISATION - OUVERTURE DES FICHIERS ET ENTETE       *
+ 12600*///////////////////////////////////////////////////////////////
+ 12700 1000-INITIALISATION SECTION.
+ 12800 1000-DEBUT.
+ 12900     OPEN INPUT PMGCTIER.
+ 13000     IF WS-STATUT-PMGCTIER NOT = "00"
+ 13100         DISPLAY "BPRIB01 - ERREUR OUVERTURE PMGCTIER "
+ 13200                 WS-STATUT-PMGCTIER
+ 13300         GO TO 0000-EXIT.
+ 13400     OPEN OUTPUT PMGLRIB.
+ 13500     MOVE WS-LIGNE-ENTETE-1 TO PMGL-LIGNE.
+ 13600     WRITE PMGL-LIGNE.
+ 13700     MOVE WS-LIGNE-ENTETE-2 TO PMGL-LIGNE.
+ 13800     WRITE PMGL-LIGNE.
+ 13900     MOVE "T" TO RFCT-CODE.
+ 14000     PERFORM 2100-LECTURE-TIER THRU 2100-EXIT.
+ 14100 1000-EXIT.
+ 14200     EXIT.
+ 14300*
+ 14400*///////////////////////////////////////////////////////////////
+ 14500*  2000-TRAITEMENT - CONTROLE D'UN BENEFICIAIRE ET EDITION      *
+ 14600*                    DE LA LIGNE DE REJET LE CAS ECHEANT        *
+ 14700*///////////////////////////////////////////////////////////////
+ 14800 2000-TRAITEMENT SECTION.
+ 14900 2000-DEBUT.
+ 15000     ADD 1 TO WS-NB-LUS.
+ 15100     MOVE TIE-COBANQ  TO RIBECOBANQ.
+ 15200     MOVE TIE-COGUIC  TO RIBECOGUIC.
+ 15300     MOVE TIE-DOMICI  TO RIBEDOMICI.
+ 15400     MOVE TIE-CLERIB  TO RIBECLERIB.
+ 15500     MOVE TIE-NOCPTE  TO RIBENOCPTE.
+ 15600     CALL "SBCRIB" USING RFCT RENT RSOR.
+ 15700     MOVE RIND TO WS-IND-RIND.
+ 15800     ADD 1 TO WS-NB-PAR-RIND (WS-IND-RIND + 1).
+ 15900     IF RIND NOT = "0"
+ 16000         ADD 1 TO WS-NB-REJETS
+ 16100         PERFORM 2200-EDITION-REJET THRU 2200-EXIT.
+ 16200     PERFORM 2100-LECTURE-TIER THRU 2100-EXIT.
+ 16300 2000-EXIT.
+ 16400     EXIT.
+ 16500*
+ 16600 2100-LECTURE-TIER SECTION.
+ 16700 2100-DEBUT.
+ 16800     READ PMGCTIER
+ 16900         AT END
+ 17000             MOVE "O" TO WS-IND-FIN-TIER
+ 17100             GO TO 2100-EXIT.
+ 17200 2100-EXIT.
+ 17300     EXIT.
+ 17400*
+ 17500 2200-EDITION-REJET SECTION.
+ 17600 2200-DEBUT.
+ 17700     MOVE SPACES TO WS-LIGNE-DETAIL.
+ 17800     MOVE TIE-COBANQ  TO DET-COBANQ.
+ 17900     MOVE TIE-COGUIC  TO DET-COGUIC.
+ 18000     MOVE TIE-NOCPTE  TO DET-NOCPTE.
+ 18100     MOVE TIE-ID      TO DET-ID.
+ 18200     MOVE TIE-NOM     TO DET-NOM.
+ 18300     MOVE RIND        TO DET-RIND.
+ 18400     MOVE RINDIBAN    TO DET-RINDIBAN.
+ 18500     MOVE WS-LIGNE-DETAIL TO PMGL-LIGNE.
+ 18600     WRITE PMGL-LIGNE.
+ 18700 2200-EXIT.
+ 18800     EXIT.
+ 18900*
+ 19000*///////////////////////////////////////////////////////////////
+ 19100*  3000-EDITION-TOTAUX - RECAPITULATIF DES VOLUMES PAR RIND     *
+ 19200*///////////////////////////////////////////////////////////////
+ 19300 3000-EDITION-TOTAUX SECTION.
+ 19400 3000-DEBUT.
+ 19500     MOVE SPACES TO PMGL-LIGNE.
+ 19600     WRITE PMGL-LIGNE.
+ 19700     SET WS-X TO 1.
+ 19800 3000-BOUCLE.
+ 19900     IF WS-X > 10
+ 20000         GO TO 3000-EXIT.
+ 20100     IF WS-NB-PAR-RIND (WS-X) > ZERO
+ 20200         MOVE SPACES TO WS-LIGNE-TOTAL
+ 20300         COMPUTE TOT-RIND = WS-X - 1
+ 20400         MOVE WS-NB-PAR-RIND (WS-X) TO TOT-NB
+ 20500         MOVE WS-LIGNE-TOTAL TO PMGL-LIGNE
+ 20600         WRITE PMGL-LIGNE.
+ 20700     SET WS-X UP BY 1.
+ 20800     GO TO 3000-BOUCLE.
+ 20900 3000-EXIT.
+ 21000     EXIT.
+ 21100*
+ 21200*///////////////////////////////////////////////////////////////
+ 21300*  9000-TERMINAISON - FERMETURE DES FICHIERS                    *
+ 21400*///////////////////////////////////////////////////////////////
+ 21500 9000-TERMINAISON SECTION.
+ 21600 9000-DEBUT.
+ 21700     CLOSE PMGCTIER.
+ 21800     CLOSE PMGLRIB.
+ 21900     DISPLAY "BPRIB01 - LUS    : " WS-NB-LUS.
+ 22000     DISPLAY "BPRIB01 - REJETS : " WS-NB-REJETS.
+ 22100 9000-EXIT.
+ 22200     EXIT.
+ 22300
