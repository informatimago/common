@@ -0,0 +1,295 @@
+   100******************************************************************
+   200******************************************************************
+   300 IDENTIFICATION DIVISION.
+   400 PROGRAM-ID.    BPRIB03.
+   500 AUTHOR.        J. LE BIHAN.
+   600 INSTALLATION.  DIRECTION INFORMATIQUE - SERVICE PAIEMENTS.
+   700 DATE-WRITTEN.  09/08/2026.
+   800 DATE-COMPILED.
+   900******************************************************************
+  1000*                                                                *
+  1100*   BPRIB03 - RECOLLEMENT DE LA TABLE PMGCBANQ AVEC L'EXTRAIT    *
+  1200*             DE REFERENCE DES CODES BANQUE/GUICHET PUBLIE PAR   *
+  1300*             LA BANQUE DE FRANCE (FICHIER PMGCREF, TRIE PAR     *
+  1400*             CODE BANQUE/GUICHET CROISSANTS)                   *
+  1500*                                                                *
+  1600*   PARCOURT LES DEUX FICHIERS EN SEQUENCE (FUSION PAR CLE) ET   *
+  1700*   PRODUIT L'ETAT PMGLRECO SIGNALANT :                         *
+  1800*     - LES GUICHETS PRESENTS CHEZ LA BANQUE DE FRANCE MAIS      *
+  1900*       ABSENTS DE PMGCBANQ (A CREER)                           *
+  2000*     - LES GUICHETS ACTIFS DANS PMGCBANQ MAIS ABSENTS DE        *
+  2100*       L'EXTRAIT DE REFERENCE (A FERMER OU A VERIFIER)         *
+  2200*     - LES GUICHETS COMMUNS DONT LA DOMICILIATION A CHANGE      *
+  2300*                                                                *
+  2400*   DESTINE A ETRE LANCE PERIODIQUEMENT (HORS CAMPAGNE DE        *
+  2500*   VIREMENTS) EN COMPLEMENT DE BPRIB01/BPRIB02.                *
+  2600*                                                                *
+  2700******************************************************************
+  2800* MODIFICATIONS
+  2900*   2026-08-09 JLB  CREATION INITIALE
+  3000*   2026-08-09 JLB  UNE OUVERTURE PMGCBANQ OU PMGCREF EN ECHEC
+  3100*                   ARRETE DESORMAIS LE PROGRAMME (GO TO
+  3200*                   0000-EXIT) AU LIEU DE LAISSER TOURNER LA
+  3300*                   BOUCLE DE RECOLLEMENT SANS FIN DE FICHIER
+  3400******************************************************************
+  3500 ENVIRONMENT DIVISION.
+  3600 CONFIGURATION SECTION.
+  3700 SOURCE-COMPUTER. LEVEL-64.
+  3800 OBJECT-COMPUTER. LEVEL-64.
+  3900 INPUT-OUTPUT SECTION.
+  4000 FILE-CONTROL.
+  4100     COPY SELECT-PMGCBANQ.
+  4200     COPY SELECT-PMGCREF.
+  4300     COPY SELECT-PMGLRECO.
+  4400*
+  4500 DATA DIVISION.
+  4600 FILE SECTION.
+  4700     COPY FD-PMGCBANQ.
+  4800     COPY FD-PMGCREF.
+  4900     COPY FD-PMGLRECO.
+  5000*
+  5100 WORKING-STORAGE SECTION.
+  5200 77  WS-STATUT-PMGCBANQ         PIC XX VALUE SPACES.
+  5300 77  WS-STATUT-PMGCREF          PIC XX VALUE SPACES.
+  5400 77  WS-STATUT-PMGLRECO         PIC XX VALUE SPACES.
+  5500 77  WS-IND-FIN-BANQ            PIC X VALUE "N".
+  5600     88  WS-FIN-BANQ                VALUE "O".
+  5700 77  WS-IND-FIN-REF             PIC X VALUE "N".
+  5800     88  WS-FIN-REF                 VALUE "O".
+  5900*
+  6000 01  WS-COMPTEURS.
+  6100     05  WS-NB-AJOUTS           PIC 9(07) COMP VALUE ZERO.
+  6200     05  WS-NB-SUPPRESSIONS     PIC 9(07) COMP VALUE ZERO.
+  6300     05  WS-NB-MODIF-DOMICI     PIC 9(07) COMP VALUE ZERO.
+  6400*
+  6500 01  WS-LIGNE-DETAIL.
+  6600     05  FILLER                 PIC X(01) VALUE SPACES.
+  6700     05  DET-NATURE             PIC X(16).
+  6800     05  FILLER                 PIC X(01) VALUE SPACES.
+  6900     05  DET-COBANQ             PIC X(05).
+  7000     05  FILLER                 PIC X(01) VALUE SPACES.
+  7100     05  DET-COGUIC             PIC X(05).
+  7200     05  FILLER                 PIC X(01) VALUE SPACES.
+  7300     05  DET-LIABDO-PMGC        PIC X(24).
+  7400     05  FILLER                 PIC X(01) VALUE SPACES.
+  7500     05  DET-LIABDO-REF         PIC X(24).
+  7600     05  FILLER                 PIC X(53) VALUE SPACES.
+  7700*
+  7800 01  WS-LIGNE-TOTAL.
+  7900     05  FILLER                 PIC X(20) VALUE SPACES.
+  8000     05  TOT-LIBELLE            PIC X(20).
+  8100     05  TOT-NB                 PIC ZZZZZZ9.
+  8200     05  FILLER                 PIC X(85) VALUE SPACES.
+  8300*
+  8400 01  WS-LIGNE-ENTETE-1.
+  8500     05  FILLER                 PIC X(40) VALUE
+  8600         "ETAT DE RECOLLEMENT PMGCBANQ - BPRIB03".
+  8700     05  FILLER                 PIC X(92) VALUE SPACES.
+  8800 01  WS-LIGNE-ENTETE-2.
+  8900     05  FILLER                 PIC X(01) VALUE SPACES.
+  9000     05  FILLER                 PIC X(16) VALUE "NATURE ECART".
+  9100     05  FILLER                 PIC X(01) VALUE SPACES.
+  9200     05  FILLER                 PIC X(05) VALUE "BANQ.".
+  9300     05  FILLER                 PIC X(01) VALUE SPACES.
+  9400     05  FILLER                 PIC X(05) VALUE "GUIC.".
+  9500     05  FILLER                 PIC X(01) VALUE SPACES.
+  9600     05  FILLER                 PIC X(24) VALUE "DOM. PMGCBANQ".
+  9700     05  FILLER                 PIC X(01) VALUE SPACES.
+  9800     05  FILLER                 PIC X(24) VALUE "DOM. REFERENCE".
+  9900     05  FILLER                 PIC X(53) VALUE SPACES.
+ 10000*
+ 10100 PROCEDURE DIVISION.
+ 10200*
+ 10300*///////////////////////////////////////////////////////////////
+ 10400*  0000-MAINLINE                                                *
+ 10500*///////////////////////////////////////////////////////////////
+ 10600 0000-MAINLINE SECTION.
+ 10700 0000-DEBUT.
+ 10800     PERFORM 1000-INITIALISATION THRU 1000-EXIT.
+ 10900     PERFORM 2000-RECOLLEMENT THRU 2000-EXIT
+ 11000         UNTIL WS-FIN-BANQ AND WS-FIN-REF.
+ 11100     PERFORM 3000-EDITION-TOTAUX THRU 3000-EXIT.
+ 11200     PERFORM 9000-TERMINAISON THRU 9000-EXIT.
+ 11300 0000-EXIT.
+ 11400     STOP RUN.
+ 11500*
+ 11600*///////////////////////////////////////////////////////////////
+ 11700*  1000-INITIALISATION - OUVERTURE DES FICHIERS, ENTETE ET      *
+ 11800*                        PREMIERE LECTURE DE CHAQUE FICHIER     *
+ 11900*///////////////////////////////////////////////////////////////
+ 12000 1000-INITIALISATION SECTION.
+ 12100 1000-DEBUT.
+ 12200     OPEN INPUT PMGCBANQ.
+ 12300     IF WS-STATUT-PMGCBANQ NOT = "00"
+ 12400         DISPLAY "BPRIB03 - ERREUR OUVERTURE PMGCBANQ "
+ 12500                 WS-STATUT-PMGCBANQ
+ 12600         GO TO 0000-EXIT.
+ 12700     OPEN INPUT PMGCREF.
+ 12800     IF WS-STATUT-PMGCREF NOT = "00"
+ 12900         DISPLAY "BPRIB03 - ERREUR OUVERTURE PMGCREF "
+ 13000                 WS-STATUT-PMGCREF
+ 13100         GO TO 0000-EXIT.
+ 13200     OPEN OUTPUT PMGLRECO.
+ 13300     MOVE WS-LIGNE-ENTETE-1 TO RECO-LIGNE.
+ 13400     WRITE RECO-LIGNE.
+ 13500     MOVE WS-LIGNE-ENTETE-2 TO RECO-LIGNE.
+ 13600     WRITE RECO-LIGNE.
+ 13700     MOVE LOW-VALUES TO FGBQ-CLE.
+ 13800     START PMGCBANQ KEY IS NOT LESS THAN FGBQ-CLE
+ 13900         INVALID KEY
+ 14000             MOVE "O" TO WS-IND-FIN-BANQ.
+ 14100     PERFORM 2100-LECTURE-BANQ THRU 2100-EXIT.
+ 14200     PERFORM 2200-LECTURE-REF THRU 2200-EXIT.
+ 14300 1000-EXIT.
+ 14400     EXIT.
+ 14500*
+ 14600*///////////////////////////////////////////////////////////////
+ 14700*  2000-RECOLLEMENT - FUSION PAR CLE DES DEUX FICHIERS TRIES    *
+ 14800*///////////////////////////////////////////////////////////////
+ 14900 2000-RECOLLEMENT SECTION.
+ 15000 2000-DEBUT.
+ 15100     IF WS-FIN-BANQ
+ 15200         PERFORM 2400-TRACE-AJOUT THRU 2400-EXIT
+ 15300         PERFORM 2200-LECTURE-REF THRU 2200-EXIT
+ 15400         GO TO 2000-EXIT.
+ 15500     IF WS-FIN-REF
+ 15600         PERFORM 2500-TRACE-SUPPRESSION THRU 2500-EXIT
+ 15700         PERFORM 2100-LECTURE-BANQ THRU 2100-EXIT
+ 15800         GO TO 2000-EXIT.
+ 15900     IF FGBQ-CLE = REF-CLE
+ 16000         IF FGBQ-LIABDO NOT = REF-LIABDO
+ 16100             PERFORM 2600-TRACE-MODIF-DOMICI THRU 2600-EXIT
+ 16200         END-IF
+ 16300         PERFORM 2100-LECTURE-BANQ THRU 2100-EXIT
+ 16400         PERFORM 2200-LECTURE-REF THRU 2200-EXIT
+ 16500     ELSE
+ 16600         IF FGBQ-CLE < REF-CLE
+ 16700             PERFORM 2500-TRACE-SUPPRESSION THRU 2500-EXIT
+ 16800             PERFORM 2100-LECTURE-BANQ THRU 2100-EXIT
+ 16900         ELSE
+ 17000             PERFORM 2400-TRACE-AJOUT THRU 2400-EXIT
+ 17100             PERFORM 2200-LECTURE-REF THRU 2200-EXIT
+ 17200         END-IF
+ 17300     END-IF.
+ 17400 2000-EXIT.
+ 17500     EXIT.
+ 17600*
+ 17700 2100-LECTURE-BANQ SECTION.
+ 17800 2100-DEBUT.
+ 17900     IF WS-FIN-BANQ
+ 18000         GO TO 2100-EXIT.
+ 18100     READ PMGCBANQ NEXT RECORD
+ 18200         AT END
+ 18300             MOVE "O" TO WS-IND-FIN-BANQ.
+ 18400 2100-EXIT.
+ 18500     EXIT.
+ 18600*
+ 18700 2200-LECTURE-REF SECTION.
+ 18800 2200-DEBUT.
+ 18900     IF WS-FIN-REF
+ 19000         GO TO 2200-EXIT.
+ 19100     READ PMGCREF
+ 19200         AT END
+ 19300             MOVE "O" TO WS-IND-FIN-REF.
+ 19400 2200-EXIT.
+ 19500     EXIT.
+ 19600*
+ 19700*///////////////////////////////////////////////////////////////
+ 19800*  2400-TRACE-AJOUT - GUICHET CONNU DE LA BANQUE DE FRANCE      *
+ 19900*                     MAIS ABSENT DE PMGCBANQ                   *
+ 20000*///////////////////////////////////////////////////////////////
+ 20100 2400-TRACE-AJOUT SECTION.
+ 20200 2400-DEBUT.
+ 20300     IF WS-FIN-REF
+ 20400         GO TO 2400-EXIT.
+ 20500     ADD 1 TO WS-NB-AJOUTS.
+ 20600     MOVE SPACES TO WS-LIGNE-DETAIL.
+ 20700     MOVE "A AJOUTER"       TO DET-NATURE.
+ 20800     MOVE REF-COBANQ        TO DET-COBANQ.
+ 20900     MOVE REF-COGUIC        TO DET-COGUIC.
+ 21000     MOVE SPACES            TO DET-LIABDO-PMGC.
+ 21100     MOVE REF-LIABDO        TO DET-LIABDO-REF.
+ 21200     MOVE WS-LIGNE-DETAIL   TO RECO-LIGNE.
+ 21300     WRITE RECO-LIGNE.
+ 21400 2400-EXIT.
+ 21500     EXIT.
+ 21600*
+ 21700*///////////////////////////////////////////////////////////////
+ 21800*  2500-TRACE-SUPPRESSION - GUICHET ACTIF DANS PMGCBANQ MAIS    *
+ 21900*                           ABSENT DE L'EXTRAIT DE REFERENCE    *
+ 22000*///////////////////////////////////////////////////////////////
+ 22100 2500-TRACE-SUPPRESSION SECTION.
+ 22200 2500-DEBUT.
+ 22300     IF WS-FIN-BANQ
+ 22400         GO TO 2500-EXIT.
+ 22500     IF FGBQ-FERME OR FGBQ-FUSIONNE OR FGBQ-INACTIF
+ 22600         GO TO 2500-EXIT.
+ 22700     ADD 1 TO WS-NB-SUPPRESSIONS.
+ 22800     MOVE SPACES TO WS-LIGNE-DETAIL.
+ 22900     MOVE "A SUPPRIMER"     TO DET-NATURE.
+ 23000     MOVE FGBQ-COBANQ       TO DET-COBANQ.
+ 23100     MOVE FGBQ-COGUIC       TO DET-COGUIC.
+ 23200     MOVE FGBQ-LIABDO       TO DET-LIABDO-PMGC.
+ 23300     MOVE SPACES            TO DET-LIABDO-REF.
+ 23400     MOVE WS-LIGNE-DETAIL   TO RECO-LIGNE.
+ 23500     WRITE RECO-LIGNE.
+ 23600 2500-EXIT.
+ 23700     EXIT.
+ 23800*
+ 23900*///////////////////////////////////////////////////////////////
+ 24000*  2600-TRACE-MODIF-DOMICI - LA DOMICILIATION DIFFERE ENTRE     *
+ 24100*                            PMGCBANQ ET L'EXTRAIT DE REFERENCE *
+ 24200*///////////////////////////////////////////////////////////////
+ 24300 2600-TRACE-MODIF-DOMICI SECTION.
+ 24400 2600-DEBUT.
+ 24500     ADD 1 TO WS-NB-MODIF-DOMICI.
+ 24600     MOVE SPACES TO WS-LIGNE-DETAIL.
+ 24700     MOVE "DOMICILIATION"   TO DET-NATURE.
+ 24800     MOVE FGBQ-COBANQ       TO DET-COBANQ.
+ 24900     MOVE FGBQ-COGUIC       TO DET-COGUIC.
+ 25000     MOVE FGBQ-LIABDO       TO DET-LIABDO-PMGC.
+ 25100     MOVE REF-LIABDO        TO DET-LIABDO-REF.
+ 25200     MOVE WS-LIGNE-DETAIL   TO RECO-LIGNE.
+ 25300     WRITE RECO-LIGNE.
+ 25400 2600-EXIT.
+ 25500     EXIT.
+ 25600*
+ 25700*///////////////////////////////////////////////////////////////
+ 25800*  3000-EDITION-TOTAUX - RECAPITULATIF DES VOLUMES PAR NATURE   *
+ 25900*///////////////////////////////////////////////////////////////
+ 26000 3000-EDITION-TOTAUX SECTION.
+ 26100 3000-DEBUT.
+ 26200     MOVE SPACES TO RECO-LIGNE.
+ 26300     WRITE RECO-LIGNE.
+ 26400     MOVE SPACES TO WS-LIGNE-TOTAL.
+ 26500     MOVE "A AJOUTER      : " TO TOT-LIBELLE.
+ 26600     MOVE WS-NB-AJOUTS TO TOT-NB.
+ 26700     MOVE WS-LIGNE-TOTAL TO RECO-LIGNE.
+ 26800     WRITE RECO-LIGNE.
+ 26900     MOVE SPACES TO WS-LIGNE-TOTAL.
+ 27000     MOVE "A SUPPRIMER    : " TO TOT-LIBELLE.
+ 27100     MOVE WS-NB-SUPPRESSIONS TO TOT-NB.
+ 27200     MOVE WS-LIGNE-TOTAL TO RECO-LIGNE.
+ 27300     WRITE RECO-LIGNE.
+ 27400     MOVE SPACES TO WS-LIGNE-TOTAL.
+ 27500     MOVE "DOMICILIATION  : " TO TOT-LIBELLE.
+ 27600     MOVE WS-NB-MODIF-DOMICI TO TOT-NB.
+ 27700     MOVE WS-LIGNE-TOTAL TO RECO-LIGNE.
+ 27800     WRITE RECO-LIGNE.
+ 27900 3000-EXIT.
+ 28000     EXIT.
+ 28100*
+ 28200*///////////////////////////////////////////////////////////////
+ 28300*  9000-TERMINAISON - FERMETURE DES FICHIERS                    *
+ 28400*///////////////////////////////////////////////////////////////
+ 28500 9000-TERMINAISON SECTION.
+ 28600 9000-DEBUT.
+ 28700     CLOSE PMGCBANQ.
+ 28800     CLOSE PMGCREF.
+ 28900     CLOSE PMGLRECO.
+ 29000     DISPLAY "BPRIB03 - A AJOUTER     : " WS-NB-AJOUTS.
+ 29100     DISPLAY "BPRIB03 - A SUPPRIMER   : " WS-NB-SUPPRESSIONS.
+ 29200     DISPLAY "BPRIB03 - DOMICILIATION : " WS-NB-MODIF-DOMICI.
+ 29300 9000-EXIT.
+ 29400     EXIT.
+ 29500
