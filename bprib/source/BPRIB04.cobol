@@ -0,0 +1,288 @@
+   100****************************************************************
+   200****************************************************************
+   300 IDENTIFICATION DIVISION.
+   400 PROGRAM-ID.    BPRIB04.
+   500 AUTHOR.        J. LE BIHAN.
+   600 INSTALLATION.  DIRECTION INFORMATIQUE - SERVICE PAIEMENTS.
+   700 DATE-WRITTEN.  09/08/2026.
+   800 DATE-COMPILED.
+   900****************************************************************
+  1000*                                                                *
+  1100*   BPRIB04 - RECAPITULATIF DES REJETS DE CONTROLE RIB          *
+  1200*                                                                *
+  1300*   LIT LE FICHIER D'EXCEPTIONS RIBEXCP (ALIMENTE PAR SBCRIB,   *
+  1400*   CF. TRACE-EXCEPTION-RIB), CUMULE LES REJETS PAR CODE        *
+  1500*   BANQUE/GUICHET ET MOTIF (RIND), ET PRODUIT L'ETAT PMGLREJE  *
+  1600*   CLASSE PAR VOLUME DECROISSANT.                              *
+  1700*                                                                *
+  1800*   PERMET AU SERVICE PAIEMENTS D'IDENTIFIER LES BANQUES OU      *
+  1900*   GUICHETS GENERANT LE PLUS DE REJETS SANS AVOIR A DEPOUILLER *
+  2000*   LES SORTIES DE JOB A LA MAIN.                                *
+  2100*                                                                *
+  2200****************************************************************
+  2300* MODIFICATIONS
+  2400*   2026-08-09 JLB  CREATION INITIALE
+  2500*   2026-08-09 JLB  UNE OUVERTURE RIBEXCP EN ECHEC ARRETE
+  2600*                   DESORMAIS LE PROGRAMME (GO TO 0000-EXIT) AU
+  2700*                   LIEU DE LAISSER TOURNER LA BOUCLE PRINCIPALE
+  2800*                   SANS FIN DE FICHIER
+  2900****************************************************************
+  3000 ENVIRONMENT DIVISION.
+  3100 CONFIGURATION SECTION.
+  3200 SOURCE-COMPUTER. LEVEL-64.
+  3300 OBJECT-COMPUTER. LEVEL-64.
+  3400 INPUT-OUTPUT SECTION.
+  3500 FILE-CONTROL.
+  3600     COPY SELECT-RIBEXCP.
+  3700     COPY SELECT-PMGLREJE.
+  3800*
+  3900 DATA DIVISION.
+  4000 FILE SECTION.
+  4100     COPY FD-RIBEXCP.
+  4200     COPY FD-PMGLREJE.
+  4300*
+  4400 WORKING-STORAGE SECTION.
+  4500 77  WS-STATUT-RIBEXCP          PIC XX VALUE SPACES.
+  4600 77  WS-STATUT-PMGLREJE         PIC XX VALUE SPACES.
+  4700 77  WS-IND-FIN-EXCP            PIC X VALUE "N".
+  4800     88  WS-FIN-EXCP                VALUE "O".
+  4900*
+  5000 01  WS-COMPTEURS.
+  5100     05  WS-NB-LUS              PIC 9(07) COMP VALUE ZERO.
+  5200     05  WS-NB-ENTREES          PIC 9(05) COMP VALUE ZERO.
+  5300*
+  5400 01  WS-TABLE-CUMUL.
+  5500     05  WS-TAB-REJET OCCURS 500 TIMES
+  5600                               INDEXED BY WS-IDX WS-IDY.
+  5700         10  TAB-COBANQ         PIC X(05).
+  5800         10  TAB-COGUIC         PIC X(05).
+  5900         10  TAB-RIND           PIC X(01).
+  6000         10  TAB-NB             PIC 9(07) COMP VALUE ZERO.
+  6100 77  WS-IND-TROUVE              PIC X VALUE "N".
+  6200     88  WS-TROUVE                  VALUE "O".
+  6300 01  WS-ZONE-ECHANGE.
+  6400     05  ECH-COBANQ             PIC X(05).
+  6500     05  ECH-COGUIC             PIC X(05).
+  6600     05  ECH-RIND               PIC X(01).
+  6700     05  ECH-NB                 PIC 9(07) COMP VALUE ZERO.
+  6800*
+  6900 01  WS-LIGNE-DETAIL.
+  7000     05  FILLER                 PIC X(01) VALUE SPACES.
+  7100     05  DET-RANG               PIC ZZZ9.
+  7200     05  FILLER                 PIC X(01) VALUE SPACES.
+  7300     05  DET-COBANQ             PIC X(05).
+  7400     05  FILLER                 PIC X(01) VALUE SPACES.
+  7500     05  DET-COGUIC             PIC X(05).
+  7600     05  FILLER                 PIC X(01) VALUE SPACES.
+  7700     05  DET-RIND               PIC X(01).
+  7800     05  FILLER                 PIC X(01) VALUE SPACES.
+  7900     05  DET-NB                 PIC ZZZZZZ9.
+  8000     05  FILLER                 PIC X(103) VALUE SPACES.
+  8100 01  WS-LIGNE-TOTAL.
+  8200     05  FILLER                 PIC X(20) VALUE SPACES.
+  8300     05  TOT-LIBELLE            PIC X(20).
+  8400     05  TOT-NB                 PIC ZZZZZZ9.
+  8500     05  FILLER                 PIC X(85) VALUE SPACES.
+  8600 01  WS-LIGNE-ENTETE-1.
+  8700     05  FILLER                 PIC X(38) VALUE
+  8800         "RECAPITULATIF DES REJETS RIB - BPRIB04".
+  8900     05  FILLER                 PIC X(94) VALUE SPACES.
+  9000 01  WS-LIGNE-ENTETE-2.
+  9100     05  FILLER                 PIC X(01) VALUE SPACES.
+  9200     05  FILLER                 PIC X(04) VALUE "RANG".
+  9300     05  FILLER                 PIC X(01) VALUE SPACES.
+  9400     05  FILLER                 PIC X(05) VALUE "BANQ.".
+  9500     05  FILLER                 PIC X(01) VALUE SPACES.
+  9600     05  FILLER                 PIC X(05) VALUE "GUIC.".
+  9700     05  FILLER                 PIC X(01) VALUE SPACES.
+  9800     05  FILLER                 PIC X(01) VALUE "R".
+  9900     05  FILLER                 PIC X(01) VALUE SPACES.
+ 10000     05  FILLER                 PIC X(07) VALUE "NB REJ.".
+ 10100     05  FILLER                 PIC X(103) VALUE SPACES.
+ 10200*
+ 10300 PROCEDURE DIVISION.
+ 10400*
+ 10500*///////////////////////////////////////////////////////////////
+ 10600*  0000-MAINLINE                                                *
+ 10700*///////////////////////////////////////////////////////////////
+ 10800 0000-MAINLINE SECTION.
+ 10900 0000-DEBUT.
+ 11000     PERFORM 1000-INITIALISATION THRU 1000-EXIT.
+ 11100     PERFORM 2000-TRAITEMENT THRU 2000-EXIT
+ 11200         UNTIL WS-FIN-EXCP.
+ 11300     PERFORM 3000-TRI-CUMUL THRU 3000-EXIT.
+ 11400     PERFORM 4000-EDITION-DETAIL THRU 4000-EXIT.
+ 11500     PERFORM 9000-TERMINAISON THRU 9000-EXIT.
+ 11600 0000-EXIT.
+ 11700     STOP RUN.
+ 11800*
+ 11900*///////////////////////////////////////////////////////////////
+ 12000*  1000-INITIALISATION - OUVERTURE DES FICHIERS ET ENTETE        *
+ 12100*///////////////////////////////////////////////////////////////
+ 12200 1000-INITIALISATION SECTION.
+ 12300 1000-DEBUT.
+ 12400     OPEN INPUT RIBEXCP.
+ 12500     IF WS-STATUT-RIBEXCP NOT = "00"
+ 12600         DISPLAY "BPRIB04 - ERREUR OUVERTURE RIBEXCP "
+ 12700                 WS-STATUT-RIBEXCP
+ 12800         GO TO 0000-EXIT.
+ 12900     OPEN OUTPUT PMGLREJE.
+ 13000     MOVE WS-LIGNE-ENTETE-1 TO REJE-LIGNE.
+ 13100     WRITE REJE-LIGNE.
+ 13200     MOVE WS-LIGNE-ENTETE-2 TO REJE-LIGNE.
+ 13300     WRITE REJE-LIGNE.
+ 13400     PERFORM 2100-LECTURE-EXCP THRU 2100-EXIT.
+ 13500 1000-EXIT.
+ 13600     EXIT.
+ 13700*
+ 13800*///////////////////////////////////////////////////////////////
+ 13900*  2000-TRAITEMENT - CUMUL D'UN ENREGISTREMENT DANS LA TABLE     *
+ 14000*///////////////////////////////////////////////////////////////
+ 14100 2000-TRAITEMENT SECTION.
+ 14200 2000-DEBUT.
+ 14300     PERFORM 2200-RECHERCHE-CUMUL THRU 2200-EXIT.
+ 14400     PERFORM 2100-LECTURE-EXCP THRU 2100-EXIT.
+ 14500 2000-EXIT.
+ 14600     EXIT.
+ 14700*
+ 14800 2100-LECTURE-EXCP SECTION.
+ 14900 2100-DEBUT.
+ 15000     READ RIBEXCP
+ 15100         AT END
+ 15200             MOVE "O" TO WS-IND-FIN-EXCP
+ 15300             GO TO 2100-EXIT.
+ 15400     ADD 1 TO WS-NB-LUS.
+ 15500 2100-EXIT.
+ 15600     EXIT.
+ 15700*
+ 15800*///////////////////////////////////////////////////////////////
+ 15900*  2200-RECHERCHE-CUMUL - RECHERCHE DE LA CLE DANS LA TABLE ET   *
+ 16000*                         CUMUL DU VOLUME, OU CREATION DE LA     *
+ 16100*                         LIGNE SI LA CLE EST NOUVELLE           *
+ 16200*///////////////////////////////////////////////////////////////
+ 16300 2200-RECHERCHE-CUMUL SECTION.
+ 16400 2200-DEBUT.
+ 16500     MOVE "N" TO WS-IND-TROUVE.
+ 16600     IF WS-NB-ENTREES = ZERO
+ 16700         GO TO 2200-CREATION.
+ 16800     SET WS-IDX TO 1.
+ 16900 2200-BOUCLE.
+ 17000     IF WS-IDX > WS-NB-ENTREES
+ 17100         GO TO 2200-SUITE.
+ 17200     IF TAB-COBANQ (WS-IDX) = REXC-COBANQ
+ 17300         AND TAB-COGUIC (WS-IDX) = REXC-COGUIC
+ 17400         AND TAB-RIND   (WS-IDX) = REXC-RIND
+ 17500         ADD 1 TO TAB-NB (WS-IDX)
+ 17600         MOVE "O" TO WS-IND-TROUVE
+ 17700         GO TO 2200-SUITE.
+ 17800     SET WS-IDX UP BY 1.
+ 17900     GO TO 2200-BOUCLE.
+ 18000 2200-SUITE.
+ 18100     IF WS-TROUVE
+ 18200         GO TO 2200-EXIT.
+ 18300 2200-CREATION.
+ 18400     IF WS-NB-ENTREES >= 500
+ 18500         DISPLAY "BPRIB04 - TABLE DE CUMUL SATUREE, REJET IGNORE "
+ 18600                 REXC-COBANQ " " REXC-COGUIC " " REXC-RIND
+ 18700         GO TO 2200-EXIT.
+ 18800     ADD 1 TO WS-NB-ENTREES.
+ 18900     SET WS-IDX TO WS-NB-ENTREES.
+ 19000     MOVE REXC-COBANQ TO TAB-COBANQ (WS-IDX).
+ 19100     MOVE REXC-COGUIC TO TAB-COGUIC (WS-IDX).
+ 19200     MOVE REXC-RIND   TO TAB-RIND   (WS-IDX).
+ 19300     MOVE 1           TO TAB-NB     (WS-IDX).
+ 19400 2200-EXIT.
+ 19500     EXIT.
+ 19600*
+ 19700*///////////////////////////////////////////////////////////////
+ 19800*  3000-TRI-CUMUL - TRI DE LA TABLE PAR VOLUME DECROISSANT       *
+ 19900*                   (TRI A BULLES PAR ECHANGES SUCCESSIFS)       *
+ 20000*///////////////////////////////////////////////////////////////
+ 20100 3000-TRI-CUMUL SECTION.
+ 20200 3000-DEBUT.
+ 20300     IF WS-NB-ENTREES < 2
+ 20400         GO TO 3000-EXIT.
+ 20500     SET WS-IDX TO 1.
+ 20600 3000-BOUCLE-EXT.
+ 20700     IF WS-IDX >= WS-NB-ENTREES
+ 20800         GO TO 3000-EXIT.
+ 20900     SET WS-IDY TO WS-IDX.
+ 21000 3000-BOUCLE-INT.
+ 21100     IF WS-IDY > WS-NB-ENTREES
+ 21200         GO TO 3000-FIN-INT.
+ 21300     IF TAB-NB (WS-IDY) > TAB-NB (WS-IDX)
+ 21400         PERFORM 3100-ECHANGE THRU 3100-EXIT.
+ 21500     SET WS-IDY UP BY 1.
+ 21600     GO TO 3000-BOUCLE-INT.
+ 21700 3000-FIN-INT.
+ 21800     SET WS-IDX UP BY 1.
+ 21900     GO TO 3000-BOUCLE-EXT.
+ 22000 3000-EXIT.
+ 22100     EXIT.
+ 22200*
+ 22300 3100-ECHANGE SECTION.
+ 22400 3100-DEBUT.
+ 22500     MOVE TAB-COBANQ (WS-IDX) TO ECH-COBANQ.
+ 22600     MOVE TAB-COGUIC (WS-IDX) TO ECH-COGUIC.
+ 22700     MOVE TAB-RIND   (WS-IDX) TO ECH-RIND.
+ 22800     MOVE TAB-NB     (WS-IDX) TO ECH-NB.
+ 22900     MOVE TAB-COBANQ (WS-IDY) TO TAB-COBANQ (WS-IDX).
+ 23000     MOVE TAB-COGUIC (WS-IDY) TO TAB-COGUIC (WS-IDX).
+ 23100     MOVE TAB-RIND   (WS-IDY) TO TAB-RIND   (WS-IDX).
+ 23200     MOVE TAB-NB     (WS-IDY) TO TAB-NB     (WS-IDX).
+ 23300     MOVE ECH-COBANQ TO TAB-COBANQ (WS-IDY).
+ 23400     MOVE ECH-COGUIC TO TAB-COGUIC (WS-IDY).
+ 23500     MOVE ECH-RIND   TO TAB-RIND   (WS-IDY).
+ 23600     MOVE ECH-NB     TO TAB-NB     (WS-IDY).
+ 23700 3100-EXIT.
+ 23800     EXIT.
+ 23900*
+ 24000*///////////////////////////////////////////////////////////////
+ 24100*  4000-EDITION-DETAIL - EDITION DE LA TABLE TRIEE ET DU TOTAL   *
+ 24200*///////////////////////////////////////////////////////////////
+ 24300 4000-EDITION-DETAIL SECTION.
+ 24400 4000-DEBUT.
+ 24500     IF WS-NB-ENTREES = ZERO
+ 24600         GO TO 4000-TOTAL.
+ 24700     SET WS-IDX TO 1.
+ 24800 4000-BOUCLE.
+ 24900     IF WS-IDX > WS-NB-ENTREES
+ 25000         GO TO 4000-TOTAL.
+ 25100     MOVE SPACES          TO WS-LIGNE-DETAIL.
+ 25200     MOVE WS-IDX          TO DET-RANG.
+ 25300     MOVE TAB-COBANQ (WS-IDX) TO DET-COBANQ.
+ 25400     MOVE TAB-COGUIC (WS-IDX) TO DET-COGUIC.
+ 25500     MOVE TAB-RIND   (WS-IDX) TO DET-RIND.
+ 25600     MOVE TAB-NB     (WS-IDX) TO DET-NB.
+ 25700     MOVE WS-LIGNE-DETAIL TO REJE-LIGNE.
+ 25800     WRITE REJE-LIGNE.
+ 25900     SET WS-IDX UP BY 1.
+ 26000     GO TO 4000-BOUCLE.
+ 26100 4000-TOTAL.
+ 26200     MOVE SPACES TO REJE-LIGNE.
+ 26300     WRITE REJE-LIGNE.
+ 26400     MOVE SPACES TO WS-LIGNE-TOTAL.
+ 26500     MOVE "REJETS LUS     : " TO TOT-LIBELLE.
+ 26600     MOVE WS-NB-LUS TO TOT-NB.
+ 26700     MOVE WS-LIGNE-TOTAL TO REJE-LIGNE.
+ 26800     WRITE REJE-LIGNE.
+ 26900     MOVE SPACES TO WS-LIGNE-TOTAL.
+ 27000     MOVE "COMBINAISONS   : " TO TOT-LIBELLE.
+ 27100     MOVE WS-NB-ENTREES TO TOT-NB.
+ 27200     MOVE WS-LIGNE-TOTAL TO REJE-LIGNE.
+ 27300     WRITE REJE-LIGNE.
+ 27400 4000-EXIT.
+ 27500     EXIT.
+ 27600*
+ 27700*///////////////////////////////////////////////////////////////
+ 27800*  9000-TERMINAISON - FERMETURE DES FICHIERS                    *
+ 27900*///////////////////////////////////////////////////////////////
+ 28000 9000-TERMINAISON SECTION.
+ 28100 9000-DEBUT.
+ 28200     CLOSE RIBEXCP.
+ 28300     CLOSE PMGLREJE.
+ 28400     DISPLAY "BPRIB04 - REJETS LUS     : " WS-NB-LUS.
+ 28500     DISPLAY "BPRIB04 - COMBINAISONS   : " WS-NB-ENTREES.
+ 28600 9000-EXIT.
+ 28700     EXIT.
+ 28800
