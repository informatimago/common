@@ -0,0 +1,316 @@
+   100****************************************************************
+   200****************************************************************
+   300 IDENTIFICATION DIVISION.
+   400 PROGRAM-ID.    BPRIB02.
+   500 AUTHOR.        J. LE BIHAN.
+   600 INSTALLATION.  DIRECTION INFORMATIQUE - SERVICE PAIEMENTS.
+   700 DATE-WRITTEN.  09/08/2026.
+   800 DATE-COMPILED.
+   900****************************************************************
+  1000*                                                                *
+  1100*   BPRIB02 - MAINTENANCE DE LA TABLE PMGCBANQ (CODES BANQUE /  *
+  1200*             GUICHET UTILISES PAR SBCRIB)                      *
+  1300*                                                                *
+  1400*   LIT LE FICHIER DE TRANSACTIONS PMGCTRAN (CREATION,          *
+  1500*   MODIFICATION OU DESACTIVATION D'UNE ENTREE COBANQ/COGUIC)   *
+  1600*   ET MET A JOUR PMGCBANQ EN CONSEQUENCE. CHAQUE TRANSACTION,  *
+  1700*   QU'ELLE ABOUTISSE OU SOIT REJETEE, EST TRACEE DANS LE       *
+  1800*   JOURNAL PMGCJRNL AVEC L'IMAGE AVANT ET L'IMAGE APRES DE     *
+  1900*   L'ENTREE PMGCBANQ CONCERNEE.                                *
+  2000*                                                                *
+  2100****************************************************************
+  2200* MODIFICATIONS
+  2300*   2026-08-09 JLB  CREATION INITIALE
+  2400*   2026-08-09 JLB  REINITIALISATION DE FGBQ-ENREG AVANT CREATION,
+  2500*                   ET PRISE EN COMPTE DE LA ZONE GEOGRAPHIQUE
+  2600*                   (TBQ-ZONE) POUR LES NOUVELLES ENTREES
+  2700*   2026-08-09 JLB  UNE OUVERTURE PMGCTRAN OU PMGCBANQ EN ECHEC
+  2800*                   ARRETE DESORMAIS LE PROGRAMME (GO TO
+  2900*                   0000-EXIT) AU LIEU DE LAISSER TOURNER LA
+  3000*                   BOUCLE PRINCIPALE SANS FIN DE FICHIER
+  3100****************************************************************
+  3200 ENVIRONMENT DIVISION.
+  3300 CONFIGURATION SECTION.
+  3400 SOURCE-COMPUTER. LEVEL-64.
+  3500 OBJECT-COMPUTER. LEVEL-64.
+  3600 INPUT-OUTPUT SECTION.
+  3700 FILE-CONTROL.
+  3800     COPY SELECT-PMGCTRAN.
+  3900     COPY SELECT-PMGCBANQ.
+  4000     COPY SELECT-PMGCJRNL.
+  4100*
+  4200 DATA DIVISION.
+  4300 FILE SECTION.
+  4400     COPY FD-PMGCTRAN.
+  4500     COPY FD-PMGCBANQ.
+  4600     COPY FD-PMGCJRNL.
+  4700*
+  4800 WORKING-STORAGE SECTION.
+  4900 77  WS-STATUT-PMGCTRAN          PIC XX VALUE SPACES.
+  5000 77  WS-STATUT-PMGCBANQ          PIC XX VALUE SPACES.
+  5100 77  WS-STATUT-PMGCJRNL          PIC XX VALUE SPACES.
+  5200 77  WS-IND-FIN-TRAN             PIC X VALUE "N".
+  5300     88  WS-FIN-TRAN                 VALUE "O".
+  5400 77  WS-DATE-JOUR                PIC 9(08) VALUE ZERO.
+  5500 77  WS-HEURE-JOUR               PIC 9(06) VALUE ZERO.
+  5600*
+  5700 01  WS-COMPTEURS.
+  5800     05  WS-NB-LUES              PIC 9(07) COMP VALUE ZERO.
+  5900     05  WS-NB-APPLIQUEES        PIC 9(07) COMP VALUE ZERO.
+  6000     05  WS-NB-REJETEES          PIC 9(07) COMP VALUE ZERO.
+  6100*
+  6200 PROCEDURE DIVISION.
+  6300*
+  6400*///////////////////////////////////////////////////////////////
+  6500*  0000-MAINLINE                                                *
+  6600*///////////////////////////////////////////////////////////////
+  6700 0000-MAINLINE SECTION.
+  6800 0000-DEBUT.
+  6900     PERFORM 1000-INITIALISATION THRU 1000-EXIT.
+  7000     PERFORM 2000-TRAITEMENT THRU 2000-EXIT
+  7100         UNTIL WS-FIN-TRAN.
+  7200     PERFORM 9000-TERMINAISON THRU 9000-EXIT.
+  7300 0000-EXIT.
+  7400     STOP RUN.
+  7500*
+  7600*///////////////////////////////////////////////////////////////
+  7700*  1000-INITIALISATION - OUVERTURE DES FICHIERS                 *
+  7800*///////////////////////////////////////////////////////////////
+  7900 1000-INITIALISATION SECTION.
+  8000 1000-DEBUT.
+  8100     ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+  8200     ACCEPT WS-HEURE-JOUR FROM TIME.
+  8300     OPEN INPUT PMGCTRAN.
+  8400     IF WS-STATUT-PMGCTRAN NOT = "00"
+  8500         DISPLAY "BPRIB02 - ERREUR OUVERTURE PMGCTRAN "
+  8600                 WS-STATUT-PMGCTRAN
+  8700         GO TO 0000-EXIT.
+  8800     OPEN I-O PMGCBANQ.
+  8900     IF WS-STATUT-PMGCBANQ NOT = "00"
+  9000         DISPLAY "BPRIB02 - ERREUR OUVERTURE PMGCBANQ "
+  9100                 WS-STATUT-PMGCBANQ
+  9200         GO TO 0000-EXIT.
+  9300     OPEN EXTEND PMGCJRNL.
+  9400     IF WS-STATUT-PMGCJRNL NOT = "00"
+  9500         OPEN OUTPUT PMGCJRNL.
+  9600     PERFORM 2100-LECTURE-TRAN THRU 2100-EXIT.
+  9700 1000-EXIT.
+  9800     EXIT.
+  9900*
+ 10000*///////////////////////////////////////////////////////////////
+ 10100*  2000-TRAITEMENT - APPLICATION D'UNE TRANSACTION              *
+ 10200*///////////////////////////////////////////////////////////////
+ 10300 2000-TRAITEMENT SECTION.
+ 10400 2000-DEBUT.
+ 10500     ADD 1 TO WS-NB-LUES.
+ 10600     MOVE SPACES TO JBQ-ENREG.
+ 10700     MOVE TBQ-TYPE-OPER TO JBQ-TYPE-OPER.
+ 10800     MOVE TBQ-USER      TO JBQ-USER.
+ 10900     MOVE WS-DATE-JOUR  TO JBQ-DATE.
+ 11000     MOVE WS-HEURE-JOUR TO JBQ-HEURE.
+ 11100     MOVE TBQ-COBANQ TO FGBQ-COBANQ.
+ 11200     MOVE TBQ-COGUIC TO FGBQ-COGUIC.
+ 11300     READ PMGCBANQ
+ 11400         INVALID KEY
+ 11500             MOVE "23" TO WS-STATUT-PMGCBANQ
+ 11600     END-READ.
+ 11700     IF TBQ-CREATION
+ 11800         PERFORM 2200-APPLIQUER-CREATION THRU 2200-EXIT
+ 11900     ELSE IF TBQ-MODIFICATION
+ 12000         PERFORM 2300-APPLIQUER-MODIF THRU 2300-EXIT
+ 12100     ELSE IF TBQ-DESACTIVATION
+ 12200         PERFORM 2400-APPLIQUER-DESACT THRU 2400-EXIT
+ 12300     ELSE IF TBQ-FERMETURE OR TBQ-FUSION
+ 12400         PERFORM 2500-APPLIQUER-FERMETURE THRU 2500-EXIT
+ 12500     ELSE
+ 12600         DISPLAY "BPRIB02 - TYPE OPERATION INCONNU "
+ 12700                 TBQ-TYPE-OPER
+ 12800         PERFORM 2900-TRACE-REJET THRU 2900-EXIT.
+ 12900     PERFORM 2100-LECTURE-TRAN THRU 2100-EXIT.
+ 13000 2000-EXIT.
+ 13100     EXIT.
+ 13200*
+ 13300 2100-LECTURE-TRAN SECTION.
+ 13400 2100-DEBUT.
+ 13500     READ PMGCTRAN
+ 13600         AT END
+ 13700             MOVE "O" TO WS-IND-FIN-TRAN
+ 13800             GO TO 2100-EXIT.
+ 13900 2100-EXIT.
+ 14000     EXIT.
+ 14100*
+ 14200*///////////////////////////////////////////////////////////////
+ 14300*  2200-APPLIQUER-CREATION - AJOUT D'UNE ENTREE COBANQ/COGUIC   *
+ 14400*///////////////////////////////////////////////////////////////
+ 14500 2200-APPLIQUER-CREATION SECTION.
+ 14600 2200-DEBUT.
+ 14700     IF WS-STATUT-PMGCBANQ = "00"
+ 14800         DISPLAY "BPRIB02 - CREATION REJETEE, EXISTE DEJA "
+ 14900                 TBQ-COBANQ " " TBQ-COGUIC
+ 15000         PERFORM 2900-TRACE-REJET THRU 2900-EXIT
+ 15100         GO TO 2200-EXIT.
+ 15200     INITIALIZE FGBQ-ENREG.
+ 15300     MOVE TBQ-COBANQ TO FGBQ-COBANQ.
+ 15400     MOVE TBQ-COGUIC TO FGBQ-COGUIC.
+ 15500     MOVE TBQ-LIABDO TO FGBQ-LIABDO.
+ 15600     MOVE TBQ-BIC    TO FGBQ-BIC.
+ 15700     MOVE TBQ-ZONE   TO FGBQ-IND-ZONE.
+ 15800     MOVE "A"        TO FGBQ-STATUT.
+ 15900     MOVE WS-DATE-JOUR TO FGBQ-DT-MAJ.
+ 16000     MOVE TBQ-USER     TO FGBQ-USER-MAJ.
+ 16100     WRITE FGBQ-ENREG
+ 16200         INVALID KEY
+ 16300             DISPLAY "BPRIB02 - ERREUR ECRITURE PMGCBANQ "
+ 16400                     WS-STATUT-PMGCBANQ
+ 16500             PERFORM 2900-TRACE-REJET THRU 2900-EXIT
+ 16600             GO TO 2200-EXIT.
+ 16700     MOVE FGBQ-COBANQ TO JBQ-APR-COBANQ.
+ 16800     MOVE FGBQ-COGUIC TO JBQ-APR-COGUIC.
+ 16900     MOVE FGBQ-LIABDO TO JBQ-APR-LIABDO.
+ 17000     MOVE FGBQ-BIC    TO JBQ-APR-BIC.
+ 17100     MOVE FGBQ-STATUT TO JBQ-APR-STATUT.
+ 17200     PERFORM 2800-TRACE-APPLIQUEE THRU 2800-EXIT.
+ 17300 2200-EXIT.
+ 17400     EXIT.
+ 17500*
+ 17600*///////////////////////////////////////////////////////////////
+ 17700*  2300-APPLIQUER-MODIF - CHANGEMENT DE DOMICILIATION OU DE BIC *
+ 17800*///////////////////////////////////////////////////////////////
+ 17900 2300-APPLIQUER-MODIF SECTION.
+ 18000 2300-DEBUT.
+ 18100     IF WS-STATUT-PMGCBANQ NOT = "00"
+ 18200         DISPLAY "BPRIB02 - MODIFICATION REJETEE, INCONNUE "
+ 18300                 TBQ-COBANQ " " TBQ-COGUIC
+ 18400         PERFORM 2900-TRACE-REJET THRU 2900-EXIT
+ 18500         GO TO 2300-EXIT.
+ 18600     MOVE FGBQ-COBANQ TO JBQ-AVT-COBANQ.
+ 18700     MOVE FGBQ-COGUIC TO JBQ-AVT-COGUIC.
+ 18800     MOVE FGBQ-LIABDO TO JBQ-AVT-LIABDO.
+ 18900     MOVE FGBQ-BIC    TO JBQ-AVT-BIC.
+ 19000     MOVE FGBQ-STATUT TO JBQ-AVT-STATUT.
+ 19100     MOVE TBQ-LIABDO TO FGBQ-LIABDO.
+ 19200     MOVE TBQ-BIC    TO FGBQ-BIC.
+ 19300     MOVE WS-DATE-JOUR TO FGBQ-DT-MAJ.
+ 19400     MOVE TBQ-USER     TO FGBQ-USER-MAJ.
+ 19500     REWRITE FGBQ-ENREG
+ 19600         INVALID KEY
+ 19700             DISPLAY "BPRIB02 - ERREUR REECRITURE PMGCBANQ "
+ 19800                     WS-STATUT-PMGCBANQ
+ 19900             PERFORM 2900-TRACE-REJET THRU 2900-EXIT
+ 20000             GO TO 2300-EXIT.
+ 20100     MOVE FGBQ-COBANQ TO JBQ-APR-COBANQ.
+ 20200     MOVE FGBQ-COGUIC TO JBQ-APR-COGUIC.
+ 20300     MOVE FGBQ-LIABDO TO JBQ-APR-LIABDO.
+ 20400     MOVE FGBQ-BIC    TO JBQ-APR-BIC.
+ 20500     MOVE FGBQ-STATUT TO JBQ-APR-STATUT.
+ 20600     PERFORM 2800-TRACE-APPLIQUEE THRU 2800-EXIT.
+ 20700 2300-EXIT.
+ 20800     EXIT.
+ 20900*
+ 21000*///////////////////////////////////////////////////////////////
+ 21100*  2400-APPLIQUER-DESACT - DESACTIVATION D'UNE ENTREE           *
+ 21200*///////////////////////////////////////////////////////////////
+ 21300 2400-APPLIQUER-DESACT SECTION.
+ 21400 2400-DEBUT.
+ 21500     IF WS-STATUT-PMGCBANQ NOT = "00"
+ 21600         DISPLAY "BPRIB02 - DESACTIVATION REJETEE, INCONNUE "
+ 21700                 TBQ-COBANQ " " TBQ-COGUIC
+ 21800         PERFORM 2900-TRACE-REJET THRU 2900-EXIT
+ 21900         GO TO 2400-EXIT.
+ 22000     MOVE FGBQ-COBANQ TO JBQ-AVT-COBANQ.
+ 22100     MOVE FGBQ-COGUIC TO JBQ-AVT-COGUIC.
+ 22200     MOVE FGBQ-LIABDO TO JBQ-AVT-LIABDO.
+ 22300     MOVE FGBQ-BIC    TO JBQ-AVT-BIC.
+ 22400     MOVE FGBQ-STATUT TO JBQ-AVT-STATUT.
+ 22500     MOVE "I" TO FGBQ-STATUT.
+ 22600     MOVE WS-DATE-JOUR TO FGBQ-DT-MAJ.
+ 22700     MOVE TBQ-USER     TO FGBQ-USER-MAJ.
+ 22800     REWRITE FGBQ-ENREG
+ 22900         INVALID KEY
+ 23000             DISPLAY "BPRIB02 - ERREUR REECRITURE PMGCBANQ "
+ 23100                     WS-STATUT-PMGCBANQ
+ 23200             PERFORM 2900-TRACE-REJET THRU 2900-EXIT
+ 23300             GO TO 2400-EXIT.
+ 23400     MOVE FGBQ-COBANQ TO JBQ-APR-COBANQ.
+ 23500     MOVE FGBQ-COGUIC TO JBQ-APR-COGUIC.
+ 23600     MOVE FGBQ-LIABDO TO JBQ-APR-LIABDO.
+ 23700     MOVE FGBQ-BIC    TO JBQ-APR-BIC.
+ 23800     MOVE FGBQ-STATUT TO JBQ-APR-STATUT.
+ 23900     PERFORM 2800-TRACE-APPLIQUEE THRU 2800-EXIT.
+ 24000 2400-EXIT.
+ 24100     EXIT.
+ 24200*
+ 24300*///////////////////////////////////////////////////////////////
+ 24400*  2500-APPLIQUER-FERMETURE - FERMETURE OU FUSION D'UN GUICHET, *
+ 24500*                             AVEC INDICATION DU GUICHET DE      *
+ 24600*                             REPRISE (CF SBCRIB RIND 7)         *
+ 24700*///////////////////////////////////////////////////////////////
+ 24800 2500-APPLIQUER-FERMETURE SECTION.
+ 24900 2500-DEBUT.
+ 25000     IF WS-STATUT-PMGCBANQ NOT = "00"
+ 25100         DISPLAY "BPRIB02 - FERMETURE/FUSION REJETEE, INCONNUE "
+ 25200                 TBQ-COBANQ " " TBQ-COGUIC
+ 25300         PERFORM 2900-TRACE-REJET THRU 2900-EXIT
+ 25400         GO TO 2500-EXIT.
+ 25500     MOVE FGBQ-COBANQ        TO JBQ-AVT-COBANQ.
+ 25600     MOVE FGBQ-COGUIC        TO JBQ-AVT-COGUIC.
+ 25700     MOVE FGBQ-LIABDO        TO JBQ-AVT-LIABDO.
+ 25800     MOVE FGBQ-BIC           TO JBQ-AVT-BIC.
+ 25900     MOVE FGBQ-STATUT        TO JBQ-AVT-STATUT.
+ 26000     MOVE FGBQ-NOUV-COBANQ   TO JBQ-AVT-NOUV-COBANQ.
+ 26100     MOVE FGBQ-NOUV-COGUIC   TO JBQ-AVT-NOUV-COGUIC.
+ 26200     IF TBQ-FERMETURE
+ 26300         MOVE "F" TO FGBQ-STATUT
+ 26400     ELSE
+ 26500         MOVE "U" TO FGBQ-STATUT.
+ 26600     MOVE TBQ-NOUV-COBANQ TO FGBQ-NOUV-COBANQ.
+ 26700     MOVE TBQ-NOUV-COGUIC TO FGBQ-NOUV-COGUIC.
+ 26800     MOVE WS-DATE-JOUR TO FGBQ-DT-MAJ.
+ 26900     MOVE TBQ-USER     TO FGBQ-USER-MAJ.
+ 27000     REWRITE FGBQ-ENREG
+ 27100         INVALID KEY
+ 27200             DISPLAY "BPRIB02 - ERREUR REECRITURE PMGCBANQ "
+ 27300                     WS-STATUT-PMGCBANQ
+ 27400             PERFORM 2900-TRACE-REJET THRU 2900-EXIT
+ 27500             GO TO 2500-EXIT.
+ 27600     MOVE FGBQ-COBANQ        TO JBQ-APR-COBANQ.
+ 27700     MOVE FGBQ-COGUIC        TO JBQ-APR-COGUIC.
+ 27800     MOVE FGBQ-LIABDO        TO JBQ-APR-LIABDO.
+ 27900     MOVE FGBQ-BIC           TO JBQ-APR-BIC.
+ 28000     MOVE FGBQ-STATUT        TO JBQ-APR-STATUT.
+ 28100     MOVE FGBQ-NOUV-COBANQ   TO JBQ-APR-NOUV-COBANQ.
+ 28200     MOVE FGBQ-NOUV-COGUIC   TO JBQ-APR-NOUV-COGUIC.
+ 28300     PERFORM 2800-TRACE-APPLIQUEE THRU 2800-EXIT.
+ 28400 2500-EXIT.
+ 28500     EXIT.
+ 28600*
+ 28700 2800-TRACE-APPLIQUEE SECTION.
+ 28800 2800-DEBUT.
+ 28900     ADD 1 TO WS-NB-APPLIQUEES.
+ 29000     WRITE JBQ-ENREG.
+ 29100 2800-EXIT.
+ 29200     EXIT.
+ 29300*
+ 29400 2900-TRACE-REJET SECTION.
+ 29500 2900-DEBUT.
+ 29600     ADD 1 TO WS-NB-REJETEES.
+ 29700     MOVE TBQ-COBANQ TO JBQ-AVT-COBANQ JBQ-APR-COBANQ.
+ 29800     MOVE TBQ-COGUIC TO JBQ-AVT-COGUIC JBQ-APR-COGUIC.
+ 29900     WRITE JBQ-ENREG.
+ 30000 2900-EXIT.
+ 30100     EXIT.
+ 30200*
+ 30300*///////////////////////////////////////////////////////////////
+ 30400*  9000-TERMINAISON - FERMETURE DES FICHIERS                    *
+ 30500*///////////////////////////////////////////////////////////////
+ 30600 9000-TERMINAISON SECTION.
+ 30700 9000-DEBUT.
+ 30800     CLOSE PMGCTRAN.
+ 30900     CLOSE PMGCBANQ.
+ 31000     CLOSE PMGCJRNL.
+ 31100     DISPLAY "BPRIB02 - LUES      : " WS-NB-LUES.
+ 31200     DISPLAY "BPRIB02 - APPLIQUEES: " WS-NB-APPLIQUEES.
+ 31300     DISPLAY "BPRIB02 - REJETEES  : " WS-NB-REJETEES.
+ 31400 9000-EXIT.
+ 31500     EXIT.
+ 31600
